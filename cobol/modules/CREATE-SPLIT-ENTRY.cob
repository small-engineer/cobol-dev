@@ -0,0 +1,314 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CREATE-SPLIT-ENTRY.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> one detail leg per line, pipe-delimited
+      *> account|debit-amount|credit-amount.
+           SELECT LINES-FILE ASSIGN DYNAMIC WS-LINES-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-LINES-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LINES-FILE.
+       01  FD-LINE-REC         PIC X(256).
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  WS-DATE             PIC X(10).
+       01  WS-MEMO             PIC X(100).
+       01  WS-HEADER-ID        PIC 9(9).
+       01  WS-LINE-ACCOUNT     PIC X(50).
+       01  WS-LINE-DEBIT       PIC 9(11)V99.
+       01  WS-LINE-CREDIT      PIC 9(11)V99.
+       01  WS-OPERATOR-ID      PIC X(50).
+       01  WS-ACCT-COUNT       PIC 9(9).
+       01  WS-PERIOD-COUNT     PIC 9(9).
+       01  WS-DUP-COUNT        PIC 9(9).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+      *> above-threshold splits are rejected outright rather than
+      *> parked for approval - pending_entry is shaped for a single
+      *> debit/credit pair and has no row shape for an N-leg posting.
+       01  WS-THRESHOLD-TEXT  PIC X(14).
+       01  WS-THRESHOLD       PIC 9(11)V99 VALUE 0.
+
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+       01  WS-LINES-FILE-NAME    PIC X(256).
+       01  WS-LINES-FILE-STATUS  PIC X(2).
+       01  WS-EOF-FLAG           PIC X(1)    VALUE "N".
+           88  WS-EOF                        VALUE "Y".
+
+       01  WS-INPUT-LINE       PIC X(256).
+       01  WS-LINE-TEXT-DEBIT  PIC X(20).
+       01  WS-LINE-TEXT-CREDIT PIC X(20).
+       01  WS-TOTAL-DEBIT      PIC 9(11)V99 VALUE 0.
+       01  WS-TOTAL-CREDIT     PIC 9(11)V99 VALUE 0.
+       01  WS-LINE-COUNT       PIC 9(9)     VALUE 0.
+       01  WS-CONNECT-STATUS   PIC X(1).
+       01  WS-ENV-NAME         PIC X(30).
+
+       LINKAGE SECTION.
+       01  L-DATE              PIC X(10).
+       01  L-MEMO              PIC X(100).
+       01  L-LINES-FILE        PIC X(256).
+       01  L-RETURN-CODE       PIC 9(4).
+       01  L-OPERATOR-ID       PIC X(50).
+
+       PROCEDURE DIVISION
+           USING BY REFERENCE
+               L-DATE
+               L-MEMO
+               L-LINES-FILE
+               L-RETURN-CODE
+               L-OPERATOR-ID.
+
+      *> posts a transaction with more than one debit or credit leg.
+      *> The detail lines are read from L-LINES-FILE first, to total
+      *> and validate before anything is written - same "validate,
+      *> then post" shape as CREATE-ENTRY.
+       MAIN-LOGIC.
+           MOVE L-DATE        TO WS-DATE
+           MOVE L-MEMO        TO WS-MEMO
+           MOVE L-LINES-FILE  TO WS-LINES-FILE-NAME
+           MOVE L-OPERATOR-ID TO WS-OPERATOR-ID
+           MOVE 0             TO L-RETURN-CODE
+           MOVE 0             TO WS-TOTAL-DEBIT
+           MOVE 0             TO WS-TOTAL-CREDIT
+           MOVE 0             TO WS-LINE-COUNT
+
+           OPEN INPUT LINES-FILE
+           IF WS-LINES-FILE-STATUS NOT = "00"
+               DISPLAY "CREATE-SPLIT-ENTRY ERROR: CANNOT OPEN "
+                   WS-LINES-FILE-NAME
+               MOVE 1 TO L-RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL WS-EOF
+               READ LINES-FILE INTO WS-INPUT-LINE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM TALLY-ONE-LINE
+               END-READ
+           END-PERFORM
+           CLOSE LINES-FILE
+
+           IF WS-LINE-COUNT < 2
+               DISPLAY "CREATE-SPLIT-ENTRY ERROR: NEEDS 2+ LINES"
+               MOVE 1 TO L-RETURN-CODE
+               GOBACK
+           END-IF
+
+           IF WS-TOTAL-DEBIT NOT = WS-TOTAL-CREDIT
+               DISPLAY "CREATE-SPLIT-ENTRY ERROR: LEGS NOT BALANCED, "
+                   "DEBIT=" WS-TOTAL-DEBIT " CREDIT=" WS-TOTAL-CREDIT
+               MOVE 1 TO L-RETURN-CODE
+               GOBACK
+           END-IF
+
+           ACCEPT WS-ENV-NAME FROM ENVIRONMENT "DB_ENV"
+           CALL "DB-UTIL" USING BY CONTENT "CONNECT"
+                                BY REFERENCE WS-CONNECT-STATUS
+                                BY CONTENT WS-ENV-NAME
+           IF WS-CONNECT-STATUS NOT = "Y"
+               DISPLAY "CREATE-SPLIT-ENTRY ERROR: DATABASE CONNECTION "
+                   "UNAVAILABLE"
+               MOVE 1 TO L-RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM VALIDATE-LINE-ACCOUNTS
+           IF L-RETURN-CODE NOT = 0
+               CALL "DB-UTIL" USING BY CONTENT "DISCONNECT"
+               GOBACK
+           END-IF
+
+           PERFORM CHECK-PERIOD-OPEN
+           IF L-RETURN-CODE NOT = 0
+               CALL "DB-UTIL" USING BY CONTENT "DISCONNECT"
+               GOBACK
+           END-IF
+
+           PERFORM CHECK-DUPLICATE
+           IF L-RETURN-CODE NOT = 0
+               CALL "DB-UTIL" USING BY CONTENT "DISCONNECT"
+               GOBACK
+           END-IF
+
+           PERFORM CHECK-APPROVAL-THRESHOLD
+           IF L-RETURN-CODE NOT = 0
+               CALL "DB-UTIL" USING BY CONTENT "DISCONNECT"
+               GOBACK
+           END-IF
+
+           EXEC SQL
+               INSERT INTO split_header (entry_date, memo, changed_by)
+               VALUES (:WS-DATE, :WS-MEMO, :WS-OPERATOR-ID)
+               RETURNING id INTO :WS-HEADER-ID
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "CREATE-SPLIT-ENTRY ERROR, SQLCODE=" SQLCODE
+               MOVE 1 TO L-RETURN-CODE
+               CALL "DB-UTIL" USING BY CONTENT "DISCONNECT"
+               GOBACK
+           END-IF
+
+           PERFORM POST-DETAIL-LINES
+
+           CALL "DB-UTIL" USING BY CONTENT "DISCONNECT".
+           GOBACK.
+
+       TALLY-ONE-LINE.
+           UNSTRING WS-INPUT-LINE DELIMITED BY "|"
+               INTO WS-LINE-ACCOUNT WS-LINE-TEXT-DEBIT
+                    WS-LINE-TEXT-CREDIT
+
+           MOVE WS-LINE-TEXT-DEBIT  TO WS-LINE-DEBIT
+           MOVE WS-LINE-TEXT-CREDIT TO WS-LINE-CREDIT
+
+           ADD WS-LINE-DEBIT  TO WS-TOTAL-DEBIT
+           ADD WS-LINE-CREDIT TO WS-TOTAL-CREDIT
+           ADD 1 TO WS-LINE-COUNT
+           EXIT.
+
+      *> Re-reads LINES-FILE a second time, now that the split_header
+      *> id is known, and inserts one split_line per detail leg.
+       POST-DETAIL-LINES.
+           MOVE "N" TO WS-EOF-FLAG
+           OPEN INPUT LINES-FILE
+           PERFORM UNTIL WS-EOF
+               READ LINES-FILE INTO WS-INPUT-LINE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM INSERT-ONE-LINE
+               END-READ
+           END-PERFORM
+           CLOSE LINES-FILE
+           EXIT.
+
+       INSERT-ONE-LINE.
+           UNSTRING WS-INPUT-LINE DELIMITED BY "|"
+               INTO WS-LINE-ACCOUNT WS-LINE-TEXT-DEBIT
+                    WS-LINE-TEXT-CREDIT
+           MOVE WS-LINE-TEXT-DEBIT  TO WS-LINE-DEBIT
+           MOVE WS-LINE-TEXT-CREDIT TO WS-LINE-CREDIT
+
+           EXEC SQL
+               INSERT INTO split_line
+                   (header_id, account_code,
+                    debit_amount, credit_amount)
+               VALUES
+                   (:WS-HEADER-ID, :WS-LINE-ACCOUNT,
+                    :WS-LINE-DEBIT, :WS-LINE-CREDIT)
+           END-EXEC
+           EXIT.
+
+      *> reuses CREATE-ENTRY's chart-of-accounts check for every
+      *> distinct leg account named in the file.
+       VALIDATE-LINE-ACCOUNTS.
+           MOVE "N" TO WS-EOF-FLAG
+           OPEN INPUT LINES-FILE
+           PERFORM UNTIL WS-EOF
+               READ LINES-FILE INTO WS-INPUT-LINE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM VALIDATE-ONE-LINE-ACCOUNT
+               END-READ
+           END-PERFORM
+           CLOSE LINES-FILE
+           EXIT.
+
+       VALIDATE-ONE-LINE-ACCOUNT.
+           UNSTRING WS-INPUT-LINE DELIMITED BY "|"
+               INTO WS-LINE-ACCOUNT WS-LINE-TEXT-DEBIT
+                    WS-LINE-TEXT-CREDIT
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-ACCT-COUNT
+                 FROM chart_of_accounts
+                WHERE account_code = :WS-LINE-ACCOUNT
+                  AND active_flag = 'Y'
+           END-EXEC
+           IF WS-ACCT-COUNT = 0
+               DISPLAY "CREATE-SPLIT-ENTRY ERROR: UNKNOWN ACCOUNT "
+                   WS-LINE-ACCOUNT
+               MOVE 1 TO L-RETURN-CODE
+           END-IF
+           EXIT.
+
+      *> reject the posting if its date falls in a closed fiscal
+      *> period, same check CREATE-ENTRY/UPDATE-ENTRY/DELETE-ENTRY
+      *> already run against the header date.
+       CHECK-PERIOD-OPEN.
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-PERIOD-COUNT
+                 FROM fiscal_period
+                WHERE :WS-DATE BETWEEN period_start AND period_end
+                  AND status = 'CLOSED'
+           END-EXEC
+           IF WS-PERIOD-COUNT NOT = 0
+               DISPLAY "CREATE-SPLIT-ENTRY ERROR: PERIOD CLOSED FOR "
+                   WS-DATE
+               MOVE 1 TO L-RETURN-CODE
+           END-IF
+           EXIT.
+
+      *> blocks a likely duplicate - same date, memo and total debit
+      *> amount as an existing active split - same intent as
+      *> CREATE-ENTRY's CHECK-DUPLICATE, run against the split's total
+      *> instead of a single entry's amount since a split has no one
+      *> debit/credit/amount triple of its own to compare.
+       CHECK-DUPLICATE.
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-DUP-COUNT
+                 FROM split_header H
+                 JOIN (SELECT header_id, SUM(debit_amount) AS TOTAL
+                         FROM split_line
+                        GROUP BY header_id) L
+                   ON L.header_id = H.id
+                WHERE H.entry_date = :WS-DATE
+                  AND H.memo = :WS-MEMO
+                  AND L.TOTAL = :WS-TOTAL-DEBIT
+                  AND H.status_flag = 'A'
+           END-EXEC
+           IF WS-DUP-COUNT NOT = 0
+               DISPLAY "CREATE-SPLIT-ENTRY WARNING: LIKELY DUPLICATE, "
+                   "NOT POSTED"
+               MOVE 1 TO L-RETURN-CODE
+           END-IF
+           EXIT.
+
+      *> APPROVAL_THRESHOLD, if set, names the dollar amount above
+      *> which a split can't post on a single CREATE-SPLIT-ENTRY call -
+      *> checked against the split's total debit the same way
+      *> CREATE-ENTRY checks a single entry's amount. Unlike
+      *> CREATE-ENTRY, there is no second-approval workflow for splits
+      *> to fall back to (pending_entry only has room for one
+      *> debit/credit pair), so an over-threshold split is rejected
+      *> outright instead of being parked for approval.
+       CHECK-APPROVAL-THRESHOLD.
+           ACCEPT WS-THRESHOLD-TEXT
+               FROM ENVIRONMENT "APPROVAL_THRESHOLD"
+           IF WS-THRESHOLD-TEXT = SPACES
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-THRESHOLD-TEXT TO WS-THRESHOLD
+
+           IF WS-TOTAL-DEBIT > WS-THRESHOLD
+               DISPLAY "CREATE-SPLIT-ENTRY ERROR: TOTAL " WS-TOTAL-DEBIT
+                   " EXCEEDS APPROVAL THRESHOLD, NOT POSTED"
+               MOVE 1 TO L-RETURN-CODE
+           END-IF
+           EXIT.
+
+       END PROGRAM CREATE-SPLIT-ENTRY.
