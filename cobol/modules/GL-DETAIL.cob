@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GL-DETAIL.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  WS-ACCOUNT-CODE   PIC X(50).
+       01  WS-START-DATE     PIC X(10).
+       01  WS-END-DATE       PIC X(10).
+       01  WS-ENTRY-ID       PIC 9(9).
+       01  WS-ENTRY-DATE     PIC X(10).
+       01  WS-DEBIT-ACCOUNT  PIC X(50).
+       01  WS-CREDIT-ACCOUNT PIC X(50).
+       01  WS-AMOUNT         PIC 9(9)V99.
+       01  WS-HOME-AMOUNT    PIC 9(9)V99.
+       01  WS-MEMO           PIC X(100).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+       01  WS-CONNECT-STATUS  PIC X(1).
+       01  WS-ENV-NAME        PIC X(30).
+       01  WS-RUNNING-BALANCE PIC S9(11)V99 VALUE 0.
+       01  WS-LINE-COUNT      PIC 9(9)      VALUE 0.
+
+       LINKAGE SECTION.
+       01  L-ACCOUNT          PIC X(50).
+       01  L-START-DATE       PIC X(10).
+       01  L-END-DATE         PIC X(10).
+
+       PROCEDURE DIVISION USING L-ACCOUNT L-START-DATE L-END-DATE.
+
+      *> the GL detail report auditors ask for every year-end - every
+      *> journal_entry row touching one account, in chronological
+      *> order, with a running balance. Debits to the
+      *> account add to the balance, credits subtract from it, same
+      *> "debit/credit" shape TRIAL-BAL already uses per account.
+       MAIN-LOGIC.
+           MOVE L-ACCOUNT     TO WS-ACCOUNT-CODE
+           MOVE L-START-DATE  TO WS-START-DATE
+           MOVE L-END-DATE    TO WS-END-DATE
+           MOVE 0             TO WS-RUNNING-BALANCE
+           MOVE 0             TO WS-LINE-COUNT
+
+           ACCEPT WS-ENV-NAME FROM ENVIRONMENT "DB_ENV"
+           CALL "DB-UTIL" USING BY CONTENT "CONNECT"
+                                BY REFERENCE WS-CONNECT-STATUS
+                                BY CONTENT WS-ENV-NAME
+           IF WS-CONNECT-STATUS NOT = "Y"
+               DISPLAY "GL-DETAIL ERROR: DATABASE CONNECTION "
+                   "UNAVAILABLE"
+               GOBACK
+           END-IF
+
+           DISPLAY "GL DETAIL FOR " WS-ACCOUNT-CODE " "
+               WS-START-DATE " TO " WS-END-DATE
+           DISPLAY "ID        DATE       DEBIT             "
+               "CREDIT            AMOUNT           BALANCE"
+
+           EXEC SQL
+               DECLARE C1 CURSOR FOR
+               SELECT id, entry_date, debit_account, credit_account,
+                      amount, memo, home_amount
+                 FROM journal_entry
+                WHERE (debit_account = :WS-ACCOUNT-CODE
+                       OR credit_account = :WS-ACCOUNT-CODE)
+                  AND status_flag = 'A'
+                  AND entry_date BETWEEN :WS-START-DATE AND :WS-END-DATE
+               ORDER BY entry_date, id
+           END-EXEC
+
+           EXEC SQL OPEN C1 END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH C1 INTO :WS-ENTRY-ID, :WS-ENTRY-DATE,
+                       :WS-DEBIT-ACCOUNT, :WS-CREDIT-ACCOUNT,
+                       :WS-AMOUNT, :WS-MEMO, :WS-HOME-AMOUNT
+               END-EXEC
+               IF SQLCODE = 0
+                   PERFORM UPDATE-RUNNING-BALANCE
+                   PERFORM PRINT-DETAIL-LINE
+                   ADD 1 TO WS-LINE-COUNT
+               END-IF
+           END-PERFORM
+
+           EXEC SQL CLOSE C1 END-EXEC
+
+           DISPLAY "GL-DETAIL LINES=" WS-LINE-COUNT
+               " ENDING BALANCE=" WS-RUNNING-BALANCE
+
+           CALL "DB-UTIL" USING BY CONTENT "DISCONNECT".
+           GOBACK.
+
+      *> runs off home_amount, not amount - a foreign-currency entry
+      *> would otherwise corrupt the running balance for every line
+      *> that follows it in the report.
+       UPDATE-RUNNING-BALANCE.
+           IF WS-DEBIT-ACCOUNT = WS-ACCOUNT-CODE
+               ADD WS-HOME-AMOUNT TO WS-RUNNING-BALANCE
+           END-IF
+           IF WS-CREDIT-ACCOUNT = WS-ACCOUNT-CODE
+               SUBTRACT WS-HOME-AMOUNT FROM WS-RUNNING-BALANCE
+           END-IF
+           EXIT.
+
+       PRINT-DETAIL-LINE.
+           DISPLAY WS-ENTRY-ID " " WS-ENTRY-DATE " "
+               WS-DEBIT-ACCOUNT " " WS-CREDIT-ACCOUNT " "
+               WS-AMOUNT " " WS-RUNNING-BALANCE
+           EXIT.
+
+       END PROGRAM GL-DETAIL.
