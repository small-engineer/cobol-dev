@@ -0,0 +1,167 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUDIT-EXTRACT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> fixed-width, one row per journal_entry - no CSV
+      *> quoting/escaping rules for the audit package to reverse
+      *> engineer, and no row count limit the way READ-ENTRIES' paging
+      *> has, since the whole point is "every row in the year, in one
+      *> pass".
+           SELECT EXTRACT-FILE ASSIGN DYNAMIC WS-OUTPUT-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-OUTPUT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+      *> Documented layout (all fields left-justified, space-padded,
+      *> one row per journal_entry, no header/trailer record):
+      *>   cols   1-  9  entry id              (9(9))
+      *>   cols  10- 19  entry date, YYYY-MM-DD (X(10))
+      *>   cols  20- 69  debit account          (X(50))
+      *>   cols  70-119  credit account         (X(50))
+      *>   cols 120-130  amount, 9(9)V99        (9(11))
+      *>   cols 131-230  memo                   (X(100))
+      *>   col  231      status flag, A/V       (X(1))
+      *>   cols 232-261  batch id               (X(30))
+      *>   cols 262-264  currency code          (X(3))
+      *>   cols 265-273  exchange rate, 9(3)V9(6) (9(9))
+      *>   cols 274-284  home amount, 9(9)V99   (9(11))
+      *>   col  285      reconciled flag, Y/N   (X(1))
+      *>   col  286      is-accrual flag, Y/N   (X(1))
+      *>   col  287      accrual-reversed flag, Y/N (X(1))
+       FD  EXTRACT-FILE.
+       01  AE-OUT-REC.
+           05  AE-ID               PIC 9(9).
+           05  AE-DATE             PIC X(10).
+           05  AE-DEBIT            PIC X(50).
+           05  AE-CREDIT           PIC X(50).
+           05  AE-AMOUNT           PIC 9(9)V99.
+           05  AE-MEMO             PIC X(100).
+           05  AE-STATUS           PIC X(1).
+           05  AE-BATCH-ID         PIC X(30).
+           05  AE-CURRENCY-CODE    PIC X(3).
+           05  AE-EXCHANGE-RATE    PIC 9(3)V9(6).
+           05  AE-HOME-AMOUNT      PIC 9(9)V99.
+           05  AE-RECONCILED       PIC X(1).
+           05  AE-IS-ACCRUAL       PIC X(1).
+           05  AE-ACCRUAL-REVERSED PIC X(1).
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  WS-START-DATE   PIC X(10).
+       01  WS-END-DATE     PIC X(10).
+       COPY JOURNAL-ENTRY.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+       01  WS-OUTPUT-FILE-NAME    PIC X(256).
+       01  WS-OUTPUT-FILE-STATUS  PIC X(2).
+       01  WS-CONNECT-STATUS      PIC X(1).
+       01  WS-ENV-NAME            PIC X(30).
+       01  WS-ROW-COUNT           PIC 9(9)    VALUE 0.
+
+       LINKAGE SECTION.
+       01  L-START-DATE    PIC X(10).
+       01  L-END-DATE      PIC X(10).
+       01  L-OUTPUT-FILE   PIC X(256).
+       01  L-RETURN-CODE   PIC 9(4).
+
+       PROCEDURE DIVISION
+           USING BY REFERENCE
+               L-START-DATE
+               L-END-DATE
+               L-OUTPUT-FILE
+               L-RETURN-CODE.
+
+      *> dumps every active journal_entry row in the caller's date
+      *> range to a fixed-layout flat file in one pass, for external
+      *> auditors to run their own analytics against instead of
+      *> stitching together READ-ENTRIES pages or querying the
+      *> database directly.
+       MAIN-LOGIC.
+           MOVE L-START-DATE  TO WS-START-DATE
+           MOVE L-END-DATE    TO WS-END-DATE
+           MOVE L-OUTPUT-FILE TO WS-OUTPUT-FILE-NAME
+           MOVE 0             TO L-RETURN-CODE
+           MOVE 0             TO WS-ROW-COUNT
+
+           OPEN OUTPUT EXTRACT-FILE
+           IF WS-OUTPUT-FILE-STATUS NOT = "00"
+               DISPLAY "AUDIT-EXTRACT ERROR: CANNOT OPEN "
+                   WS-OUTPUT-FILE-NAME
+               MOVE 1 TO L-RETURN-CODE
+               GOBACK
+           END-IF
+
+           ACCEPT WS-ENV-NAME FROM ENVIRONMENT "DB_ENV"
+           CALL "DB-UTIL" USING BY CONTENT "CONNECT"
+                                BY REFERENCE WS-CONNECT-STATUS
+                                BY CONTENT WS-ENV-NAME
+           IF WS-CONNECT-STATUS NOT = "Y"
+               DISPLAY "AUDIT-EXTRACT ERROR: DATABASE CONNECTION "
+                   "UNAVAILABLE"
+               MOVE 1 TO L-RETURN-CODE
+               CLOSE EXTRACT-FILE
+               GOBACK
+           END-IF
+
+           EXEC SQL
+               DECLARE C1 CURSOR FOR
+               SELECT id, entry_date, debit_account, credit_account,
+                      amount, memo, status_flag, batch_id,
+                      currency_code, exchange_rate, home_amount,
+                      reconciled_flag, is_accrual, accrual_reversed
+                 FROM journal_entry
+                WHERE entry_date BETWEEN :WS-START-DATE AND :WS-END-DATE
+               ORDER BY entry_date, id
+           END-EXEC
+
+           EXEC SQL OPEN C1 END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH C1 INTO
+                       :JE-ID, :JE-DATE, :JE-DEBIT, :JE-CREDIT,
+                       :JE-AMOUNT, :JE-MEMO, :JE-STATUS, :JE-BATCH-ID,
+                       :JE-CURRENCY-CODE, :JE-EXCHANGE-RATE,
+                       :JE-HOME-AMOUNT, :JE-RECONCILED,
+                       :JE-IS-ACCRUAL, :JE-ACCRUAL-REVERSED
+               END-EXEC
+               IF SQLCODE = 0
+                   PERFORM WRITE-EXTRACT-ROW
+               END-IF
+           END-PERFORM
+
+           EXEC SQL CLOSE C1 END-EXEC
+
+           CLOSE EXTRACT-FILE
+           CALL "DB-UTIL" USING BY CONTENT "DISCONNECT".
+
+           DISPLAY "AUDIT-EXTRACT: ROWS WRITTEN=" WS-ROW-COUNT
+           GOBACK.
+
+       WRITE-EXTRACT-ROW.
+           MOVE JE-ID               TO AE-ID
+           MOVE JE-DATE             TO AE-DATE
+           MOVE JE-DEBIT            TO AE-DEBIT
+           MOVE JE-CREDIT           TO AE-CREDIT
+           MOVE JE-AMOUNT           TO AE-AMOUNT
+           MOVE JE-MEMO             TO AE-MEMO
+           MOVE JE-STATUS           TO AE-STATUS
+           MOVE JE-BATCH-ID         TO AE-BATCH-ID
+           MOVE JE-CURRENCY-CODE    TO AE-CURRENCY-CODE
+           MOVE JE-EXCHANGE-RATE    TO AE-EXCHANGE-RATE
+           MOVE JE-HOME-AMOUNT      TO AE-HOME-AMOUNT
+           MOVE JE-RECONCILED       TO AE-RECONCILED
+           MOVE JE-IS-ACCRUAL       TO AE-IS-ACCRUAL
+           MOVE JE-ACCRUAL-REVERSED TO AE-ACCRUAL-REVERSED
+           WRITE AE-OUT-REC
+           ADD 1 TO WS-ROW-COUNT
+           EXIT.
+
+       END PROGRAM AUDIT-EXTRACT.
