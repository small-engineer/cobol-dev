@@ -2,42 +2,148 @@
        PROGRAM-ID. READ-ENTRIES.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> optional CSV extract file, named by the caller.
+           SELECT OUT-FILE ASSIGN DYNAMIC WS-OUTPUT-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-OUTPUT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  OUT-FILE.
+       01  FD-OUT-LINE         PIC X(512).
 
        WORKING-STORAGE SECTION.
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  WS-START-DATE   PIC X(10).
        01  WS-END-DATE     PIC X(10).
-       01  WS-ENTRY-ID     PIC 9(9).
-       01  WS-ENTRY-DATE   PIC X(10).
-       01  WS-DEBIT        PIC X(50).
-       01  WS-CREDIT       PIC X(50).
-       01  WS-AMOUNT       PIC 9(9).
-       01  WS-MEMO         PIC X(100).
+       01  WS-ACCOUNT      PIC X(50).
+       01  WS-MIN-AMOUNT   PIC 9(11)V99.
+       01  WS-MAX-AMOUNT   PIC 9(11)V99.
+       01  WS-PAGE-SIZE    PIC 9(9).
+       01  WS-PAGE-OFFSET  PIC 9(9).
+      *> LIMIT takes this instead of WS-PAGE-SIZE directly - a page
+      *> size of zero means "no paging", but an unconditional
+      *> LIMIT 0 tells the database to return no rows at all, so a
+      *> zero page size is mapped to the largest value the column
+      *> holds instead of being passed straight through.
+       01  WS-EFFECTIVE-PAGE-SIZE PIC 9(9).
+       COPY JOURNAL-ENTRY.
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL
            INCLUDE SQLCA
        END-EXEC.
 
+      *> extract-file controls.
+       01  WS-OUTPUT-FILE-NAME    PIC X(256).
+       01  WS-OUTPUT-FILE-STATUS  PIC X(2).
+       01  WS-CONNECT-STATUS      PIC X(1).
+       01  WS-ENV-NAME            PIC X(30).
+       01  WS-USE-FILE-FLAG       PIC X(1)    VALUE "N".
+           88  WS-USE-FILE                    VALUE "Y".
+       01  WS-CSV-MEMO             PIC X(100).
+       01  WS-CSV-ESC-MEMO         PIC X(201).
+       01  WS-CSV-LINE             PIC X(512).
+       01  WS-CSV-SRC-IDX          PIC 9(3) COMP.
+       01  WS-CSV-DST-IDX          PIC 9(3) COMP.
+       01  WS-CSV-CHAR             PIC X(1).
+
+      *> JE-AMOUNT is PIC 9(9)V99 - an implied decimal point, not a
+      *> literal one. Moved through this edited field before either
+      *> output so the extract actually shows "123.45" instead of the
+      *> unpunctuated digit string "00000012345".
+       01  WS-AMOUNT-EDIT          PIC Z(8)9.99.
+
+      *> optional filter and paging controls.
+       01  WS-PAGE-NUMBER   PIC 9(9).
+
        LINKAGE SECTION.
        01  L-START-DATE    PIC X(10).
        01  L-END-DATE      PIC X(10).
+       01  L-ACCOUNT       PIC X(50).
+       01  L-MIN-AMOUNT    PIC 9(11)V99.
+       01  L-MAX-AMOUNT    PIC 9(11)V99.
+       01  L-OUTPUT-FILE   PIC X(256).
+       01  L-PAGE-SIZE     PIC 9(9).
+       01  L-PAGE-NUMBER   PIC 9(9).
 
-       PROCEDURE DIVISION USING L-START-DATE L-END-DATE.
+       PROCEDURE DIVISION
+           USING BY REFERENCE
+               L-START-DATE
+               L-END-DATE
+               L-ACCOUNT
+               L-MIN-AMOUNT
+               L-MAX-AMOUNT
+               L-OUTPUT-FILE
+               L-PAGE-SIZE
+               L-PAGE-NUMBER.
 
        MAIN-LOGIC.
            MOVE L-START-DATE TO WS-START-DATE
            MOVE L-END-DATE   TO WS-END-DATE
+           MOVE L-ACCOUNT    TO WS-ACCOUNT
+           MOVE L-MIN-AMOUNT TO WS-MIN-AMOUNT
+           MOVE L-MAX-AMOUNT TO WS-MAX-AMOUNT
+           MOVE L-OUTPUT-FILE TO WS-OUTPUT-FILE-NAME
+           MOVE L-PAGE-SIZE   TO WS-PAGE-SIZE
+           MOVE L-PAGE-NUMBER TO WS-PAGE-NUMBER
+
+      *> page 1 is rows 1-N, page 2 is rows N+1-2N, and so on; a page
+      *> size of zero means "no paging", same as before.
+           IF WS-PAGE-SIZE NOT = 0 AND WS-PAGE-NUMBER > 1
+               COMPUTE WS-PAGE-OFFSET =
+                   (WS-PAGE-NUMBER - 1) * WS-PAGE-SIZE
+           ELSE
+               MOVE 0 TO WS-PAGE-OFFSET
+           END-IF
+
+           IF WS-PAGE-SIZE = 0
+               MOVE 999999999 TO WS-EFFECTIVE-PAGE-SIZE
+           ELSE
+               MOVE WS-PAGE-SIZE TO WS-EFFECTIVE-PAGE-SIZE
+           END-IF
+
+           IF WS-OUTPUT-FILE-NAME NOT = SPACES
+               SET WS-USE-FILE TO TRUE
+               OPEN OUTPUT OUT-FILE
+               IF WS-OUTPUT-FILE-STATUS NOT = "00"
+                   DISPLAY "READ-ENTRIES OUTPUT FILE OPEN ERROR, "
+                       "STATUS=" WS-OUTPUT-FILE-STATUS
+                   GOBACK
+               END-IF
+               MOVE "id,date,debit,credit,amount,memo" TO FD-OUT-LINE
+               WRITE FD-OUT-LINE
+           END-IF
 
-           CALL "DB-UTIL" USING BY CONTENT "CONNECT".
+           ACCEPT WS-ENV-NAME FROM ENVIRONMENT "DB_ENV"
+           CALL "DB-UTIL" USING BY CONTENT "CONNECT"
+                                BY REFERENCE WS-CONNECT-STATUS
+                                BY CONTENT WS-ENV-NAME
+           IF WS-CONNECT-STATUS NOT = "Y"
+               DISPLAY "READ-ENTRIES ERROR: DATABASE CONNECTION "
+                   "UNAVAILABLE"
+               IF WS-USE-FILE
+                   CLOSE OUT-FILE
+               END-IF
+               GOBACK
+           END-IF
 
            EXEC SQL
                DECLARE C1 CURSOR FOR
-               SELECT id, entry_date, debit_account, credit_account, amount, memo
+               SELECT id, entry_date, debit_account, credit_account,
+                      amount, memo
                  FROM journal_entry
                 WHERE entry_date BETWEEN :WS-START-DATE AND :WS-END-DATE
-                ORDER BY entry_date
+                  AND status_flag = 'A'
+                  AND (:WS-ACCOUNT = SPACES
+                       OR debit_account = :WS-ACCOUNT
+                       OR credit_account = :WS-ACCOUNT)
+                  AND (:WS-MIN-AMOUNT = 0 OR amount >= :WS-MIN-AMOUNT)
+                  AND (:WS-MAX-AMOUNT = 0 OR amount <= :WS-MAX-AMOUNT)
+                ORDER BY entry_date, id
+                LIMIT :WS-EFFECTIVE-PAGE-SIZE OFFSET :WS-PAGE-OFFSET
            END-EXEC
 
            EXEC SQL OPEN C1 END-EXEC
@@ -45,22 +151,19 @@
            PERFORM UNTIL SQLCODE NOT = 0
                EXEC SQL
                    FETCH C1 INTO
-                       :WS-ENTRY-ID,
-                       :WS-ENTRY-DATE,
-                       :WS-DEBIT,
-                       :WS-CREDIT,
-                       :WS-AMOUNT,
-                       :WS-MEMO
+                       :JE-ID,
+                       :JE-DATE,
+                       :JE-DEBIT,
+                       :JE-CREDIT,
+                       :JE-AMOUNT,
+                       :JE-MEMO
                END-EXEC
-               IF SQLCODE = 0 THEN
-                   DISPLAY
-                       "{""id"":" WS-ENTRY-ID
-                       ",""date"":""" WS-ENTRY-DATE
-                       """,""debit"":""" WS-DEBIT
-                       """,""credit"":""" WS-CREDIT
-                       """,""amount"":" WS-AMOUNT
-                       ",""memo"":""" WS-MEMO
-                       """}"
+               IF SQLCODE = 0
+                   IF WS-USE-FILE
+                       PERFORM WRITE-CSV-LINE
+                   ELSE
+                       PERFORM DISPLAY-JSON-LINE
+                   END-IF
                END-IF
            END-PERFORM
 
@@ -68,6 +171,68 @@
 
            CALL "DB-UTIL" USING BY CONTENT "DISCONNECT".
 
+           IF WS-USE-FILE
+               CLOSE OUT-FILE
+           END-IF
+
            GOBACK.
 
+       DISPLAY-JSON-LINE.
+           MOVE JE-AMOUNT TO WS-AMOUNT-EDIT
+           DISPLAY
+               "{""id"":" JE-ID
+               ",""date"":""" JE-DATE
+               """,""debit"":""" JE-DEBIT
+               """,""credit"":""" JE-CREDIT
+               """,""amount"":" FUNCTION TRIM(WS-AMOUNT-EDIT)
+               ",""memo"":""" JE-MEMO
+               """}"
+           EXIT.
+
+      *> proper CSV instead of hand-rolled DISPLAY text, so a
+      *> memo with a comma or quote in it doesn't corrupt the row -
+      *> the memo field is always double-quoted, with embedded quotes
+      *> doubled per RFC 4180.
+       WRITE-CSV-LINE.
+           PERFORM ESCAPE-MEMO-QUOTES
+           MOVE JE-AMOUNT TO WS-AMOUNT-EDIT
+
+           STRING
+               JE-ID                       DELIMITED BY SIZE ","
+               JE-DATE                     DELIMITED BY SIZE ","
+               JE-DEBIT                    DELIMITED BY SIZE ","
+               JE-CREDIT                   DELIMITED BY SIZE ","
+               FUNCTION TRIM(WS-AMOUNT-EDIT) DELIMITED BY SIZE ","
+               '"'                         DELIMITED BY SIZE
+               WS-CSV-ESC-MEMO             DELIMITED BY SIZE
+               '"'                         DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           END-STRING
+
+           MOVE WS-CSV-LINE TO FD-OUT-LINE
+           WRITE FD-OUT-LINE
+           EXIT.
+
+      *> Copies JE-MEMO into WS-CSV-ESC-MEMO one character at a time,
+      *> doubling any embedded quote, since INSPECT ... REPLACING
+      *> can't grow a 1-char match into 2 characters.
+       ESCAPE-MEMO-QUOTES.
+           MOVE JE-MEMO  TO WS-CSV-MEMO
+           MOVE SPACES   TO WS-CSV-ESC-MEMO
+           MOVE 0        TO WS-CSV-DST-IDX
+           PERFORM ESCAPE-ONE-MEMO-CHAR
+               VARYING WS-CSV-SRC-IDX FROM 1 BY 1
+               UNTIL WS-CSV-SRC-IDX > 100
+           EXIT.
+
+       ESCAPE-ONE-MEMO-CHAR.
+           MOVE WS-CSV-MEMO(WS-CSV-SRC-IDX:1) TO WS-CSV-CHAR
+           ADD 1 TO WS-CSV-DST-IDX
+           MOVE WS-CSV-CHAR TO WS-CSV-ESC-MEMO(WS-CSV-DST-IDX:1)
+           IF WS-CSV-CHAR = '"'
+               ADD 1 TO WS-CSV-DST-IDX
+               MOVE '"' TO WS-CSV-ESC-MEMO(WS-CSV-DST-IDX:1)
+           END-IF
+           EXIT.
+
        END PROGRAM READ-ENTRIES.
