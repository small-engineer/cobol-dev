@@ -0,0 +1,83 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCH-CONTROL.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  WS-BATCH-ID       PIC X(30).
+       01  WS-ACTUAL-COUNT   PIC 9(9).
+       01  WS-ACTUAL-TOTAL   PIC 9(11)V99.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+       01  WS-CONNECT-STATUS PIC X(1).
+       01  WS-ENV-NAME       PIC X(30).
+
+       LINKAGE SECTION.
+       01  L-BATCH-ID        PIC X(30).
+       01  L-EXPECTED-COUNT  PIC 9(9).
+       01  L-EXPECTED-TOTAL  PIC 9(11)V99.
+       01  L-RETURN-CODE     PIC 9(4).
+
+       PROCEDURE DIVISION
+           USING BY REFERENCE
+               L-BATCH-ID
+               L-EXPECTED-COUNT
+               L-EXPECTED-TOTAL
+               L-RETURN-CODE.
+
+      *> compares what the operator declared up front for a batch
+      *> against what actually landed in journal_entry, so a
+      *> silently-failed CREATE-ENTRY partway through a run gets caught
+      *> before the job is considered done.
+       MAIN-LOGIC.
+           MOVE L-BATCH-ID TO WS-BATCH-ID
+           MOVE 0          TO L-RETURN-CODE
+
+           ACCEPT WS-ENV-NAME FROM ENVIRONMENT "DB_ENV"
+           CALL "DB-UTIL" USING BY CONTENT "CONNECT"
+                                BY REFERENCE WS-CONNECT-STATUS
+                                BY CONTENT WS-ENV-NAME
+           IF WS-CONNECT-STATUS NOT = "Y"
+               DISPLAY "BATCH-CONTROL ERROR: DATABASE CONNECTION "
+                   "UNAVAILABLE"
+               MOVE 1 TO L-RETURN-CODE
+               GOBACK
+           END-IF
+
+      *> home_amount, not amount - a batch with a foreign-currency
+      *> entry would otherwise break the control total by mixing
+      *> posting-currency units into it.
+           EXEC SQL
+               SELECT COUNT(*), COALESCE(SUM(home_amount), 0)
+                 INTO :WS-ACTUAL-COUNT, :WS-ACTUAL-TOTAL
+                 FROM journal_entry
+                WHERE batch_id = :WS-BATCH-ID
+                  AND status_flag = 'A'
+           END-EXEC
+
+           CALL "DB-UTIL" USING BY CONTENT "DISCONNECT".
+
+           DISPLAY "BATCH " WS-BATCH-ID " CONTROL REPORT"
+           DISPLAY "  EXPECTED COUNT=" L-EXPECTED-COUNT
+               "  ACTUAL COUNT=" WS-ACTUAL-COUNT
+           DISPLAY "  EXPECTED TOTAL=" L-EXPECTED-TOTAL
+               "  ACTUAL TOTAL=" WS-ACTUAL-TOTAL
+
+           IF WS-ACTUAL-COUNT NOT = L-EXPECTED-COUNT
+               OR WS-ACTUAL-TOTAL NOT = L-EXPECTED-TOTAL
+               DISPLAY "*** BATCH " WS-BATCH-ID " OUT OF BALANCE ***"
+               MOVE 1 TO L-RETURN-CODE
+           ELSE
+               DISPLAY "BATCH " WS-BATCH-ID " BALANCED"
+           END-IF
+
+           GOBACK.
+
+       END PROGRAM BATCH-CONTROL.
