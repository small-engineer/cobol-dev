@@ -0,0 +1,102 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SAVE-TEMPLATE.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+           01  WS-TEMPLATE-NAME  PIC X(50).
+           01  WS-DEBIT          PIC X(50).
+           01  WS-CREDIT         PIC X(50).
+           01  WS-MEMO           PIC X(100).
+           01  WS-TEMPLATE-COUNT PIC 9(9).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+       01  WS-CONNECT-STATUS  PIC X(1).
+       01  WS-ENV-NAME        PIC X(30).
+
+       LINKAGE SECTION.
+           01  L-TEMPLATE-NAME PIC X(50).
+           01  L-DEBIT         PIC X(50).
+           01  L-CREDIT        PIC X(50).
+           01  L-MEMO          PIC X(100).
+           01  L-RETURN-CODE   PIC 9(4).
+
+       PROCEDURE DIVISION
+           USING BY REFERENCE
+               L-TEMPLATE-NAME
+               L-DEBIT
+               L-CREDIT
+               L-MEMO
+               L-RETURN-CODE.
+
+      *> saves a reusable debit/credit/memo template under a name, so
+      *> POST-TEMPLATE can generate a posting from it each
+      *> period by supplying only a date and amount. A second SAVE
+      *> against an existing name updates it in place.
+       MAIN-LOGIC.
+           MOVE L-TEMPLATE-NAME TO WS-TEMPLATE-NAME
+           MOVE L-DEBIT         TO WS-DEBIT
+           MOVE L-CREDIT        TO WS-CREDIT
+           MOVE L-MEMO          TO WS-MEMO
+           MOVE 0               TO L-RETURN-CODE
+
+           IF WS-DEBIT = WS-CREDIT
+               DISPLAY "SAVE-TEMPLATE ERROR: DEBIT AND CREDIT MATCH ("
+                   WS-DEBIT ")"
+               MOVE 1 TO L-RETURN-CODE
+               GOBACK
+           END-IF
+
+           ACCEPT WS-ENV-NAME FROM ENVIRONMENT "DB_ENV"
+           CALL "DB-UTIL" USING BY CONTENT "CONNECT"
+                                BY REFERENCE WS-CONNECT-STATUS
+                                BY CONTENT WS-ENV-NAME
+           IF WS-CONNECT-STATUS NOT = "Y"
+               DISPLAY "SAVE-TEMPLATE ERROR: DATABASE CONNECTION "
+                   "UNAVAILABLE"
+               MOVE 1 TO L-RETURN-CODE
+               GOBACK
+           END-IF
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-TEMPLATE-COUNT
+                 FROM journal_template
+                WHERE template_name = :WS-TEMPLATE-NAME
+           END-EXEC
+
+           IF WS-TEMPLATE-COUNT = 0
+               EXEC SQL
+                   INSERT INTO journal_template
+                       (template_name, debit_account,
+                        credit_account, memo)
+                   VALUES
+                       (:WS-TEMPLATE-NAME, :WS-DEBIT,
+                        :WS-CREDIT, :WS-MEMO)
+               END-EXEC
+           ELSE
+               EXEC SQL
+                   UPDATE journal_template
+                      SET debit_account = :WS-DEBIT,
+                          credit_account = :WS-CREDIT,
+                          memo = :WS-MEMO
+                    WHERE template_name = :WS-TEMPLATE-NAME
+               END-EXEC
+           END-IF
+
+           IF SQLCODE NOT = 0
+               DISPLAY "SAVE-TEMPLATE ERROR, SQLCODE=" SQLCODE
+               MOVE 1 TO L-RETURN-CODE
+           END-IF
+
+           CALL "DB-UTIL" USING BY CONTENT "DISCONNECT".
+           GOBACK.
+
+       END PROGRAM SAVE-TEMPLATE.
