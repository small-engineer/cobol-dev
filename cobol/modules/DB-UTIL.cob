@@ -2,8 +2,18 @@
        PROGRAM-ID. DB-UTIL.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> small per-environment profile lookup, keyed by the
+      *> environment name the caller passes in.
+           SELECT PROFILE-FILE ASSIGN DYNAMIC WS-PROFILE-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-PROFILE-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  PROFILE-FILE.
+       01  FD-PROFILE-REC      PIC X(256).
 
        WORKING-STORAGE SECTION.
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
@@ -11,48 +21,163 @@
        01  WS-USER         PIC X(64).
        01  WS-PASS         PIC X(64).
        01  WS-DBNAME       PIC X(64).
+       01  WS-HOST         PIC X(64).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL
            INCLUDE SQLCA
        END-EXEC.
 
+      *> up to this many CONNECT attempts before giving up.
+       01  WS-RETRY-COUNT  PIC 9(1).
+       01  WS-MAX-RETRIES  PIC 9(1)    VALUE 3.
+
+      *> profile file lookup controls.
+       01  WS-PROFILE-FILE-NAME    PIC X(256).
+       01  WS-PROFILE-FILE-STATUS  PIC X(2).
+       01  WS-PROFILE-EOF-FLAG     PIC X(1)    VALUE "N".
+           88  WS-PROFILE-EOF                  VALUE "Y".
+       01  WS-PROFILE-FOUND-FLAG   PIC X(1)    VALUE "N".
+           88  WS-PROFILE-FOUND                VALUE "Y".
+       01  WS-PROFILE-LINE         PIC X(256).
+       01  WS-PROFILE-ENV          PIC X(30).
+
        LINKAGE SECTION.
-       01  L-CONNECT-FLAG  PIC X(10).
+       01  L-CONNECT-FLAG    PIC X(10).
+       01  L-CONNECT-STATUS  PIC X(1).
+       01  L-ENV-NAME        PIC X(30).
 
-       PROCEDURE DIVISION USING L-CONNECT-FLAG.
+       PROCEDURE DIVISION USING L-CONNECT-FLAG L-CONNECT-STATUS
+           L-ENV-NAME.
       *> cobol-lint CL002 main-logic
+      *> L-CONNECT-STATUS is only set on the CONNECT branch - DISCONNECT
+      *> callers are unaffected and keep passing just the flag, same as
+      *> before. L-ENV-NAME is likewise only read on the CONNECT branch.
        MAIN-LOGIC.
            IF L-CONNECT-FLAG = "CONNECT"
                PERFORM BUILD-CONN-STRING
-               PERFORM CONNECT-DB
+               PERFORM CONNECT-WITH-RETRY
+               IF SQLCODE = 0
+                   MOVE "Y" TO L-CONNECT-STATUS
+               ELSE
+                   DISPLAY "DB CONNECT ERROR: GIVING UP AFTER "
+                       WS-RETRY-COUNT " ATTEMPTS"
+                   MOVE "N" TO L-CONNECT-STATUS
+               END-IF
            ELSE
                PERFORM DISCONNECT-DB
            END-IF
            GOBACK.
 
+      *> retries a transient connect failure a few times before giving
+      *> up, instead of failing on the first attempt.
+       CONNECT-WITH-RETRY.
+           MOVE 1 TO WS-RETRY-COUNT
+           PERFORM CONNECT-DB
+           PERFORM UNTIL SQLCODE = 0 OR WS-RETRY-COUNT >= WS-MAX-RETRIES
+               ADD 1 TO WS-RETRY-COUNT
+               DISPLAY "DB CONNECT RETRY " WS-RETRY-COUNT
+               PERFORM CONNECT-DB
+           END-PERFORM
+           EXIT.
+
+      *> when the caller names an environment, look up its
+      *> host/database/user in the profile file instead of the
+      *> DB_NAME/DB_USER environment variables. No match (or no
+      *> environment name at all) falls back to the env vars. The
+      *> password is never read from the profile file - it always
+      *> comes from DB_PASS, the same as it always has, so a
+      *> per-environment profile never puts a credential into a file
+      *> that might end up checked into source control.
        BUILD-CONN-STRING.
-           ACCEPT WS-DBNAME FROM ENVIRONMENT "DB_NAME"
-           ACCEPT WS-USER   FROM ENVIRONMENT "DB_USER"
-           ACCEPT WS-PASS   FROM ENVIRONMENT "DB_PASS"
-
-           STRING
-               "DSN=PostgreSQL;"
-               "DATABASE=" WS-DBNAME ";"
-               "UID="      WS-USER   ";"
-               "PWD="      WS-PASS   ";"
-               INTO WS-CONN-STR
-           END-STRING
+           MOVE SPACES TO WS-HOST WS-DBNAME WS-USER
+           MOVE "N" TO WS-PROFILE-FOUND-FLAG
+
+           IF L-ENV-NAME NOT = SPACES
+               PERFORM LOOKUP-ENV-PROFILE
+           END-IF
+
+           IF NOT WS-PROFILE-FOUND
+               ACCEPT WS-DBNAME FROM ENVIRONMENT "DB_NAME"
+               ACCEPT WS-USER   FROM ENVIRONMENT "DB_USER"
+               MOVE SPACES TO WS-HOST
+           END-IF
+
+           ACCEPT WS-PASS FROM ENVIRONMENT "DB_PASS"
+
+           IF WS-HOST NOT = SPACES
+               STRING
+                   "DSN=PostgreSQL;"
+                   "SERVER="   WS-HOST   ";"
+                   "DATABASE=" WS-DBNAME ";"
+                   "UID="      WS-USER   ";"
+                   "PWD="      WS-PASS   ";"
+                   INTO WS-CONN-STR
+               END-STRING
+           ELSE
+               STRING
+                   "DSN=PostgreSQL;"
+                   "DATABASE=" WS-DBNAME ";"
+                   "UID="      WS-USER   ";"
+                   "PWD="      WS-PASS   ";"
+                   INTO WS-CONN-STR
+               END-STRING
+           END-IF
+           EXIT.
+
+      *> DB_PROFILE_FILE points at the profile file; each line is
+      *> env_name|host|database|user.
+       LOOKUP-ENV-PROFILE.
+           ACCEPT WS-PROFILE-FILE-NAME
+               FROM ENVIRONMENT "DB_PROFILE_FILE"
+           IF WS-PROFILE-FILE-NAME = SPACES
+               MOVE "cobol/config/db_profiles.dat"
+                   TO WS-PROFILE-FILE-NAME
+           END-IF
+
+           MOVE "N" TO WS-PROFILE-EOF-FLAG
+           OPEN INPUT PROFILE-FILE
+           IF WS-PROFILE-FILE-STATUS NOT = "00"
+               DISPLAY "DB-UTIL WARNING: CANNOT OPEN PROFILE FILE "
+                   WS-PROFILE-FILE-NAME
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM UNTIL WS-PROFILE-EOF OR WS-PROFILE-FOUND
+               READ PROFILE-FILE INTO WS-PROFILE-LINE
+                   AT END
+                       SET WS-PROFILE-EOF TO TRUE
+                   NOT AT END
+                       PERFORM MATCH-ONE-PROFILE-LINE
+               END-READ
+           END-PERFORM
+           CLOSE PROFILE-FILE
+
+           IF NOT WS-PROFILE-FOUND
+               DISPLAY "DB-UTIL WARNING: NO PROFILE FOR ENVIRONMENT "
+                   L-ENV-NAME
+           END-IF
+           EXIT.
+
+       MATCH-ONE-PROFILE-LINE.
+           UNSTRING WS-PROFILE-LINE DELIMITED BY "|"
+               INTO WS-PROFILE-ENV WS-HOST WS-DBNAME WS-USER
+
+           IF WS-PROFILE-ENV = L-ENV-NAME
+               MOVE "Y" TO WS-PROFILE-FOUND-FLAG
+           END-IF
            EXIT.
 
+      *> connects through WS-CONN-STR rather than a bare database name,
+      *> so a profile that names a host actually changes which server
+      *> is connected to instead of just which database/user/password
+      *> is used on the default one.
        CONNECT-DB.
            EXEC SQL
-               CONNECT :WS-USER IDENTIFIED BY :WS-PASS
-               USING :WS-DBNAME
+               CONNECT TO :WS-CONN-STR
            END-EXEC
            IF SQLCODE NOT = 0
                DISPLAY "DB CONNECT ERROR, SQLCODE=" SQLCODE
-               GOBACK
            END-IF
            EXIT.
 
