@@ -0,0 +1,215 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REVERSE-ACCRUALS.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  WS-PERIOD-START   PIC X(10).
+       01  WS-PERIOD-END     PIC X(10).
+       01  WS-ENTRY-ID       PIC 9(9).
+       01  WS-ENTRY-DATE     PIC X(10).
+       01  WS-DEBIT-ACCOUNT  PIC X(50).
+       01  WS-CREDIT-ACCOUNT PIC X(50).
+       01  WS-AMOUNT         PIC 9(9)V99.
+       01  WS-MEMO           PIC X(100).
+       01  WS-REV-MEMO       PIC X(100).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+       01  WS-CONNECT-STATUS  PIC X(1).
+       01  WS-ENV-NAME        PIC X(30).
+       01  WS-REV-DATE        PIC X(10).
+       01  WS-OPERATOR-ID     PIC X(50).
+       01  WS-BATCH-ID        PIC X(30)     VALUE SPACES.
+       01  WS-CURRENCY-CODE   PIC X(3)      VALUE SPACES.
+       01  WS-EXCHANGE-RATE   PIC 9(3)V9(6) VALUE 0.
+       01  WS-FORCE-DUP       PIC X(1)      VALUE SPACES.
+       01  WS-APPROVED        PIC X(1)      VALUE "Y".
+       01  WS-NOT-ACCRUAL     PIC X(1)      VALUE "N".
+       01  WS-CE-RETURN-CODE  PIC 9(4).
+       01  WS-REV-COUNT       PIC 9(9)      VALUE 0.
+       01  WS-ERROR-COUNT     PIC 9(9)      VALUE 0.
+
+      *> every qualifying accrual is buffered here while cursor C1 is
+      *> still open, so the cursor and its session can be closed down
+      *> BEFORE the posting loop starts calling CREATE-ENTRY - CREATE-
+      *> ENTRY disconnects on every exit path, which would otherwise
+      *> tear down C1's session out from under it mid-loop.
+       01  WS-ACCRUAL-TABLE.
+           05  WS-ACCRUAL-ROW OCCURS 9999 TIMES
+                   INDEXED BY WS-ACCRUAL-IDX.
+               10  WS-TBL-ENTRY-ID       PIC 9(9).
+               10  WS-TBL-DEBIT-ACCOUNT  PIC X(50).
+               10  WS-TBL-CREDIT-ACCOUNT PIC X(50).
+               10  WS-TBL-AMOUNT         PIC 9(9)V99.
+               10  WS-TBL-MEMO           PIC X(100).
+       01  WS-ACCRUAL-COUNT   PIC 9(9)      VALUE 0.
+
+       LINKAGE SECTION.
+       01  L-PERIOD-START     PIC X(10).
+       01  L-PERIOD-END       PIC X(10).
+       01  L-REVERSAL-DATE    PIC X(10).
+       01  L-RETURN-CODE      PIC 9(4).
+       01  L-OPERATOR-ID      PIC X(50).
+
+       PROCEDURE DIVISION
+           USING BY REFERENCE
+               L-PERIOD-START
+               L-PERIOD-END
+               L-REVERSAL-DATE
+               L-RETURN-CODE
+               L-OPERATOR-ID.
+
+      *> at period open, auto-posts the offsetting reversal for every
+      *> accrual entered in the just-closed period (entry_date
+      *> between L-PERIOD-START and L-PERIOD-END, is_accrual = 'Y',
+      *> accrual_reversed = 'N') and dated L-REVERSAL-DATE - ordinarily
+      *> the new period's first day. Each reversal is posted through
+      *> CREATE-ENTRY with the debit and credit swapped, the same way
+      *> an operator would key a manual reversing entry, with L-APPROVED
+      *> and L-FORCE-DUP set since this is a system-driven repost of an
+      *> entry that already cleared every check the first time around.
+       MAIN-LOGIC.
+           MOVE L-PERIOD-START  TO WS-PERIOD-START
+           MOVE L-PERIOD-END    TO WS-PERIOD-END
+           MOVE L-REVERSAL-DATE TO WS-REV-DATE
+           MOVE L-OPERATOR-ID   TO WS-OPERATOR-ID
+           MOVE 0               TO L-RETURN-CODE
+           MOVE 0               TO WS-REV-COUNT
+           MOVE 0               TO WS-ERROR-COUNT
+           MOVE 0               TO WS-ACCRUAL-COUNT
+
+           ACCEPT WS-ENV-NAME FROM ENVIRONMENT "DB_ENV"
+           CALL "DB-UTIL" USING BY CONTENT "CONNECT"
+                                BY REFERENCE WS-CONNECT-STATUS
+                                BY CONTENT WS-ENV-NAME
+           IF WS-CONNECT-STATUS NOT = "Y"
+               DISPLAY "REVERSE-ACCRUALS ERROR: DATABASE CONNECTION "
+                   "UNAVAILABLE"
+               MOVE 1 TO L-RETURN-CODE
+               GOBACK
+           END-IF
+
+           EXEC SQL
+               DECLARE C1 CURSOR FOR
+               SELECT id, debit_account, credit_account, amount, memo
+                 FROM journal_entry
+                WHERE entry_date BETWEEN :WS-PERIOD-START
+                                      AND :WS-PERIOD-END
+                  AND is_accrual = 'Y'
+                  AND accrual_reversed = 'N'
+                  AND status_flag = 'A'
+               ORDER BY entry_date, id
+           END-EXEC
+
+           EXEC SQL OPEN C1 END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH C1 INTO :WS-ENTRY-ID,
+                       :WS-DEBIT-ACCOUNT, :WS-CREDIT-ACCOUNT,
+                       :WS-AMOUNT, :WS-MEMO
+               END-EXEC
+               IF SQLCODE = 0
+                   PERFORM BUFFER-ONE-ACCRUAL
+               END-IF
+           END-PERFORM
+
+           EXEC SQL CLOSE C1 END-EXEC
+
+      *> C1's session ends here, before CREATE-ENTRY is ever called,
+      *> so CREATE-ENTRY's own CONNECT/DISCONNECT for each reversal
+      *> below never pulls the cursor's connection out from under it.
+           CALL "DB-UTIL" USING BY CONTENT "DISCONNECT"
+
+           PERFORM POST-ONE-REVERSAL
+               VARYING WS-ACCRUAL-IDX FROM 1 BY 1
+               UNTIL WS-ACCRUAL-IDX > WS-ACCRUAL-COUNT
+
+           DISPLAY "REVERSE-ACCRUALS: REVERSED=" WS-REV-COUNT
+               " ERRORS=" WS-ERROR-COUNT
+
+           IF WS-ERROR-COUNT NOT = 0
+               MOVE 1 TO L-RETURN-CODE
+           END-IF
+
+           GOBACK.
+
+       BUFFER-ONE-ACCRUAL.
+           ADD 1 TO WS-ACCRUAL-COUNT
+           MOVE WS-ENTRY-ID
+               TO WS-TBL-ENTRY-ID (WS-ACCRUAL-COUNT)
+           MOVE WS-DEBIT-ACCOUNT
+               TO WS-TBL-DEBIT-ACCOUNT (WS-ACCRUAL-COUNT)
+           MOVE WS-CREDIT-ACCOUNT
+               TO WS-TBL-CREDIT-ACCOUNT (WS-ACCRUAL-COUNT)
+           MOVE WS-AMOUNT
+               TO WS-TBL-AMOUNT (WS-ACCRUAL-COUNT)
+           MOVE WS-MEMO
+               TO WS-TBL-MEMO (WS-ACCRUAL-COUNT)
+           EXIT.
+
+      *> the reversal itself is never flagged is_accrual - it is a
+      *> one-time offsetting entry, not a new accrual with a reversal
+      *> of its own still to come.
+       POST-ONE-REVERSAL.
+           MOVE WS-TBL-ENTRY-ID (WS-ACCRUAL-IDX)       TO WS-ENTRY-ID
+           MOVE WS-TBL-DEBIT-ACCOUNT (WS-ACCRUAL-IDX)
+               TO WS-DEBIT-ACCOUNT
+           MOVE WS-TBL-CREDIT-ACCOUNT (WS-ACCRUAL-IDX)
+               TO WS-CREDIT-ACCOUNT
+           MOVE WS-TBL-AMOUNT (WS-ACCRUAL-IDX)          TO WS-AMOUNT
+           MOVE WS-TBL-MEMO (WS-ACCRUAL-IDX)            TO WS-MEMO
+
+           STRING "REVERSAL OF " WS-MEMO
+               INTO WS-REV-MEMO
+           MOVE 0 TO WS-CE-RETURN-CODE
+
+           CALL "CREATE-ENTRY"
+                USING WS-REV-DATE WS-CREDIT-ACCOUNT WS-DEBIT-ACCOUNT
+                      WS-AMOUNT WS-REV-MEMO
+                      WS-CE-RETURN-CODE WS-OPERATOR-ID WS-BATCH-ID
+                      WS-CURRENCY-CODE WS-EXCHANGE-RATE WS-FORCE-DUP
+                      WS-APPROVED WS-NOT-ACCRUAL
+
+           IF WS-CE-RETURN-CODE NOT = 0
+               DISPLAY "REVERSE-ACCRUALS ERROR POSTING REVERSAL OF "
+                   "ENTRY " WS-ENTRY-ID ", RC=" WS-CE-RETURN-CODE
+               ADD 1 TO WS-ERROR-COUNT
+           ELSE
+               PERFORM MARK-ENTRY-REVERSED
+               ADD 1 TO WS-REV-COUNT
+           END-IF
+           EXIT.
+
+      *> flips the original entry's flag once its reversal is safely
+      *> posted, so a later run of this same program never reverses it
+      *> a second time. Reconnects on its own, the same way APPROVE-
+      *> ENTRY's MARK-PENDING-APPROVED does after its own call to
+      *> CREATE-ENTRY.
+       MARK-ENTRY-REVERSED.
+           ACCEPT WS-ENV-NAME FROM ENVIRONMENT "DB_ENV"
+           CALL "DB-UTIL" USING BY CONTENT "CONNECT"
+                                BY REFERENCE WS-CONNECT-STATUS
+                                BY CONTENT WS-ENV-NAME
+           IF WS-CONNECT-STATUS NOT = "Y"
+               DISPLAY "REVERSE-ACCRUALS WARNING: REVERSAL POSTED BUT "
+                   "COULD NOT MARK ENTRY " WS-ENTRY-ID " REVERSED"
+               EXIT PARAGRAPH
+           END-IF
+
+           EXEC SQL
+               UPDATE journal_entry
+                  SET accrual_reversed = 'Y'
+                WHERE id = :WS-ENTRY-ID
+           END-EXEC
+
+           CALL "DB-UTIL" USING BY CONTENT "DISCONNECT"
+           EXIT.
+
+       END PROGRAM REVERSE-ACCRUALS.
