@@ -7,34 +7,121 @@
 
        WORKING-STORAGE SECTION.
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-       01  WS-ID       PIC 9(9).
+       COPY JOURNAL-ENTRY.
+       01  WS-OPERATOR-ID  PIC X(50).
+       01  WS-PERIOD-COUNT PIC 9(9).
+       01  WS-REASON-CODE  PIC X(10).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL
            INCLUDE SQLCA
        END-EXEC.
 
+       01  WS-CONNECT-STATUS PIC X(1).
+       01  WS-ENV-NAME       PIC X(30).
+
        LINKAGE SECTION.
-       01  L-ID        PIC 9(9).
+       01  L-ID            PIC 9(9).
+       01  L-RETURN-CODE   PIC 9(4).
+       01  L-OPERATOR-ID   PIC X(50).
+       01  L-REASON-CODE   PIC X(10).
 
-       PROCEDURE DIVISION USING L-ID.
+       PROCEDURE DIVISION USING L-ID L-RETURN-CODE L-OPERATOR-ID
+           L-REASON-CODE.
 
+      *> void the row instead of physically deleting it, so the
+      *> journal keeps a full history for audit purposes.
       *> cobol-lint CL002 main-logic
        MAIN-LOGIC.
-           MOVE L-ID TO WS-ID
+           MOVE L-ID          TO JE-ID
+           MOVE L-OPERATOR-ID TO WS-OPERATOR-ID
+           MOVE L-REASON-CODE TO WS-REASON-CODE
+           MOVE 0             TO L-RETURN-CODE
+
+      *> a void/reversal has to say why.
+           IF L-REASON-CODE = SPACES
+               DISPLAY "DELETE (VOID) ERROR: REASON CODE REQUIRED"
+               MOVE 1 TO L-RETURN-CODE
+               GOBACK
+           END-IF
+
+           ACCEPT WS-ENV-NAME FROM ENVIRONMENT "DB_ENV"
+           CALL "DB-UTIL" USING BY CONTENT "CONNECT"
+                                BY REFERENCE WS-CONNECT-STATUS
+                                BY CONTENT WS-ENV-NAME
+           IF WS-CONNECT-STATUS NOT = "Y"
+               DISPLAY "DELETE (VOID) ERROR: DATABASE CONNECTION "
+                   "UNAVAILABLE"
+               MOVE 1 TO L-RETURN-CODE
+               GOBACK
+           END-IF
 
-           CALL "DB-UTIL" USING BY CONTENT "CONNECT".
+           PERFORM LOOKUP-ENTRY-DATE
+           IF L-RETURN-CODE NOT = 0
+               CALL "DB-UTIL" USING BY CONTENT "DISCONNECT"
+               GOBACK
+           END-IF
+
+           PERFORM CHECK-PERIOD-OPEN
+           IF L-RETURN-CODE NOT = 0
+               CALL "DB-UTIL" USING BY CONTENT "DISCONNECT"
+               GOBACK
+           END-IF
 
            EXEC SQL
-               DELETE FROM journal_entry
-               WHERE id = :WS-ID
+               UPDATE journal_entry
+                  SET status_flag = 'V'
+                WHERE id = :JE-ID
+                  AND status_flag = 'A'
            END-EXEC
 
            IF SQLCODE NOT = 0
-               DISPLAY "DELETE ERROR, SQLCODE=" SQLCODE
+               DISPLAY "DELETE (VOID) ERROR, SQLCODE=" SQLCODE
+               MOVE 1 TO L-RETURN-CODE
+           ELSE
+               PERFORM LOG-AUDIT
            END-IF
 
            CALL "DB-UTIL" USING BY CONTENT "DISCONNECT".
            GOBACK.
 
+      *> record who voided this entry, when, and why.
+       LOG-AUDIT.
+           EXEC SQL
+               INSERT INTO audit_log
+                   (entry_id, action, changed_by, reason_code)
+               VALUES (:JE-ID, 'DELETE', :WS-OPERATOR-ID,
+                   :WS-REASON-CODE)
+           END-EXEC
+           EXIT.
+
+      *> the void request only carries the id, so look up the entry's
+      *> own date before checking its fiscal period.
+       LOOKUP-ENTRY-DATE.
+           EXEC SQL
+               SELECT entry_date INTO :JE-DATE
+                 FROM journal_entry
+                WHERE id = :JE-ID
+           END-EXEC
+           IF SQLCODE NOT = 0
+               DISPLAY "DELETE (VOID) ERROR: ENTRY NOT FOUND " JE-ID
+               MOVE 1 TO L-RETURN-CODE
+           END-IF
+           EXIT.
+
+      *> reject the void if the entry's date falls in a closed fiscal
+      *> period.
+       CHECK-PERIOD-OPEN.
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-PERIOD-COUNT
+                 FROM fiscal_period
+                WHERE :JE-DATE BETWEEN period_start AND period_end
+                  AND status = 'CLOSED'
+           END-EXEC
+           IF WS-PERIOD-COUNT NOT = 0
+               DISPLAY "DELETE (VOID) ERROR: PERIOD CLOSED FOR " JE-DATE
+               MOVE 1 TO L-RETURN-CODE
+           END-IF
+           EXIT.
+
        END PROGRAM DELETE-ENTRY.
