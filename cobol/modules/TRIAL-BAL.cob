@@ -0,0 +1,117 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRIAL-BAL.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  WS-START-DATE     PIC X(10).
+       01  WS-END-DATE       PIC X(10).
+       01  WS-ACCOUNT-CODE   PIC X(50).
+       01  WS-ACCOUNT-NAME   PIC X(100).
+       01  WS-DEBIT-TOTAL    PIC 9(11)V99.
+       01  WS-CREDIT-TOTAL   PIC 9(11)V99.
+       01  WS-GRAND-DEBIT    PIC 9(11)V99.
+       01  WS-GRAND-CREDIT   PIC 9(11)V99.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+       01  WS-CONNECT-STATUS PIC X(1).
+       01  WS-ENV-NAME       PIC X(30).
+
+       LINKAGE SECTION.
+       01  L-START-DATE      PIC X(10).
+       01  L-END-DATE        PIC X(10).
+
+       PROCEDURE DIVISION USING L-START-DATE L-END-DATE.
+
+       MAIN-LOGIC.
+           MOVE L-START-DATE TO WS-START-DATE
+           MOVE L-END-DATE   TO WS-END-DATE
+           MOVE 0            TO WS-GRAND-DEBIT
+           MOVE 0            TO WS-GRAND-CREDIT
+
+           ACCEPT WS-ENV-NAME FROM ENVIRONMENT "DB_ENV"
+           CALL "DB-UTIL" USING BY CONTENT "CONNECT"
+                                BY REFERENCE WS-CONNECT-STATUS
+                                BY CONTENT WS-ENV-NAME
+           IF WS-CONNECT-STATUS NOT = "Y"
+               DISPLAY "TRIAL-BAL ERROR: DATABASE CONNECTION "
+                   "UNAVAILABLE"
+               GOBACK
+           END-IF
+
+           DISPLAY "TRIAL BALANCE " WS-START-DATE " TO " WS-END-DATE
+           DISPLAY "ACCOUNT                  NAME                  "
+               "DEBIT           CREDIT"
+
+           EXEC SQL
+               DECLARE C1 CURSOR FOR
+               SELECT account_code, account_name
+                 FROM chart_of_accounts
+                ORDER BY account_code
+           END-EXEC
+
+           EXEC SQL OPEN C1 END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH C1 INTO :WS-ACCOUNT-CODE, :WS-ACCOUNT-NAME
+               END-EXEC
+               IF SQLCODE = 0
+                   PERFORM COMPUTE-ACCOUNT-TOTALS
+                   PERFORM PRINT-ACCOUNT-LINE
+                   ADD WS-DEBIT-TOTAL  TO WS-GRAND-DEBIT
+                   ADD WS-CREDIT-TOTAL TO WS-GRAND-CREDIT
+               END-IF
+           END-PERFORM
+
+           EXEC SQL CLOSE C1 END-EXEC
+
+           PERFORM PRINT-GRAND-TOTALS
+
+           CALL "DB-UTIL" USING BY CONTENT "DISCONNECT".
+           GOBACK.
+
+      *> totals home_amount, not amount - journal_entry rows posted in
+      *> a foreign currency_code would otherwise be summed in their
+      *> own posting currency, mixing units into this (USD) trial
+      *> balance.
+       COMPUTE-ACCOUNT-TOTALS.
+           EXEC SQL
+               SELECT COALESCE(SUM(home_amount), 0) INTO :WS-DEBIT-TOTAL
+                 FROM journal_entry
+                WHERE debit_account = :WS-ACCOUNT-CODE
+                  AND status_flag = 'A'
+                  AND entry_date BETWEEN :WS-START-DATE AND :WS-END-DATE
+           END-EXEC
+
+           EXEC SQL
+               SELECT COALESCE(SUM(home_amount), 0)
+                 INTO :WS-CREDIT-TOTAL
+                 FROM journal_entry
+                WHERE credit_account = :WS-ACCOUNT-CODE
+                  AND status_flag = 'A'
+                  AND entry_date BETWEEN :WS-START-DATE AND :WS-END-DATE
+           END-EXEC
+           EXIT.
+
+       PRINT-ACCOUNT-LINE.
+           DISPLAY WS-ACCOUNT-CODE " " WS-ACCOUNT-NAME " "
+               WS-DEBIT-TOTAL " " WS-CREDIT-TOTAL
+           EXIT.
+
+       PRINT-GRAND-TOTALS.
+           DISPLAY "TOTALS" " " WS-GRAND-DEBIT " " WS-GRAND-CREDIT
+           IF WS-GRAND-DEBIT NOT = WS-GRAND-CREDIT
+               DISPLAY "*** OUT OF BALANCE ***"
+           ELSE
+               DISPLAY "IN BALANCE"
+           END-IF
+           EXIT.
+
+       END PROGRAM TRIAL-BAL.
