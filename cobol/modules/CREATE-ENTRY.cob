@@ -8,23 +8,41 @@
        WORKING-STORAGE SECTION.
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
-           01  WS-DATE     PIC X(10).
-           01  WS-DEBIT    PIC X(50).
-           01  WS-CREDIT   PIC X(50).
-           01  WS-AMOUNT   PIC 9(9).
-           01  WS-MEMO     PIC X(100).
+           COPY JOURNAL-ENTRY.
+           01  WS-ACCT-COUNT   PIC 9(9).
+           01  WS-OPERATOR-ID  PIC X(50).
+           01  WS-PERIOD-COUNT PIC 9(9).
+           01  WS-DUP-COUNT    PIC 9(9).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
+      *> above-threshold entries are parked here instead of
+      *> journal_entry until a second person runs APPROVE-ENTRY.
+       01  WS-THRESHOLD-TEXT  PIC X(14).
+       01  WS-THRESHOLD       PIC 9(11)V99 VALUE 0.
+
        EXEC SQL
            INCLUDE SQLCA
        END-EXEC.
 
+      *> set by DB-UTIL to "Y"/"N" to report whether the connect
+      *> attempt actually succeeded.
+       01  WS-CONNECT-STATUS  PIC X(1).
+       01  WS-ENV-NAME        PIC X(30).
+
        LINKAGE SECTION.
-           01  L-DATE     PIC X(10).
-           01  L-DEBIT    PIC X(50).
-           01  L-CREDIT   PIC X(50).
-           01  L-AMOUNT   PIC 9(9).
-           01  L-MEMO     PIC X(100).
+           01  L-DATE          PIC X(10).
+           01  L-DEBIT         PIC X(50).
+           01  L-CREDIT        PIC X(50).
+           01  L-AMOUNT        PIC 9(9)V99.
+           01  L-MEMO          PIC X(100).
+           01  L-RETURN-CODE   PIC 9(4).
+           01  L-OPERATOR-ID   PIC X(50).
+           01  L-BATCH-ID      PIC X(30).
+           01  L-CURRENCY-CODE PIC X(3).
+           01  L-EXCHANGE-RATE PIC 9(3)V9(6).
+           01  L-FORCE-DUP     PIC X(1).
+           01  L-APPROVED      PIC X(1).
+           01  L-IS-ACCRUAL    PIC X(1).
 
        PROCEDURE DIVISION
            USING BY REFERENCE
@@ -32,16 +50,97 @@
                L-DEBIT
                L-CREDIT
                L-AMOUNT
-               L-MEMO.
+               L-MEMO
+               L-RETURN-CODE
+               L-OPERATOR-ID
+               L-BATCH-ID
+               L-CURRENCY-CODE
+               L-EXCHANGE-RATE
+               L-FORCE-DUP
+               L-APPROVED
+               L-IS-ACCRUAL.
 
        MAIN-LOGIC.
-           MOVE L-DATE   TO WS-DATE
-           MOVE L-DEBIT  TO WS-DEBIT
-           MOVE L-CREDIT TO WS-CREDIT
-           MOVE L-AMOUNT TO WS-AMOUNT
-           MOVE L-MEMO   TO WS-MEMO
+           MOVE L-DATE       TO JE-DATE
+           MOVE L-DEBIT      TO JE-DEBIT
+           MOVE L-CREDIT     TO JE-CREDIT
+           MOVE L-AMOUNT     TO JE-AMOUNT
+           MOVE L-MEMO       TO JE-MEMO
+           MOVE L-OPERATOR-ID TO WS-OPERATOR-ID
+           MOVE L-BATCH-ID   TO JE-BATCH-ID
+           MOVE 0            TO L-RETURN-CODE
+           MOVE "N"          TO JE-ACCRUAL-REVERSED
+
+      *> blank means "not an accrual" - same optional-flag shape as
+      *> L-FORCE-DUP/L-APPROVED.
+           IF L-IS-ACCRUAL = "Y"
+               MOVE "Y" TO JE-IS-ACCRUAL
+           ELSE
+               MOVE "N" TO JE-IS-ACCRUAL
+           END-IF
+
+      *> blank currency/rate means "home currency, no conversion" -
+      *> same shape as the other optional trailing parameters
+      *> (READ-ENTRIES' own optional filter parameters).
+           IF L-CURRENCY-CODE = SPACES
+               MOVE "USD" TO JE-CURRENCY-CODE
+           ELSE
+               MOVE L-CURRENCY-CODE TO JE-CURRENCY-CODE
+           END-IF
+
+           IF L-EXCHANGE-RATE = 0
+               MOVE 1 TO JE-EXCHANGE-RATE
+           ELSE
+               MOVE L-EXCHANGE-RATE TO JE-EXCHANGE-RATE
+           END-IF
+
+           COMPUTE JE-HOME-AMOUNT ROUNDED =
+               JE-AMOUNT * JE-EXCHANGE-RATE
+
+           IF JE-DEBIT = JE-CREDIT
+               DISPLAY "CREATE ERROR: DEBIT AND CREDIT ACCOUNT MATCH ("
+                   JE-DEBIT ")"
+               MOVE 1 TO L-RETURN-CODE
+               GOBACK
+           END-IF
 
-           CALL "DB-UTIL" USING BY CONTENT "CONNECT".
+           ACCEPT WS-ENV-NAME FROM ENVIRONMENT "DB_ENV"
+           CALL "DB-UTIL" USING BY CONTENT "CONNECT"
+                                BY REFERENCE WS-CONNECT-STATUS
+                                BY CONTENT WS-ENV-NAME
+           IF WS-CONNECT-STATUS NOT = "Y"
+               DISPLAY "CREATE ERROR: DATABASE CONNECTION UNAVAILABLE"
+               MOVE 1 TO L-RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM VALIDATE-ACCOUNTS
+           IF L-RETURN-CODE NOT = 0
+               CALL "DB-UTIL" USING BY CONTENT "DISCONNECT"
+               GOBACK
+           END-IF
+
+           PERFORM CHECK-PERIOD-OPEN
+           IF L-RETURN-CODE NOT = 0
+               CALL "DB-UTIL" USING BY CONTENT "DISCONNECT"
+               GOBACK
+           END-IF
+
+           IF L-FORCE-DUP NOT = "Y"
+               PERFORM CHECK-DUPLICATE
+               IF L-RETURN-CODE NOT = 0
+                   CALL "DB-UTIL" USING BY CONTENT "DISCONNECT"
+                   GOBACK
+               END-IF
+           END-IF
+
+           IF L-APPROVED NOT = "Y"
+               PERFORM CHECK-APPROVAL-THRESHOLD
+               IF L-RETURN-CODE NOT = 0
+                   CALL "DB-UTIL" USING BY CONTENT "DISCONNECT"
+                   GOBACK
+               END-IF
+           END-IF
 
            EXEC SQL
                INSERT INTO journal_entry
@@ -49,20 +148,141 @@
                     debit_account,
                     credit_account,
                     amount,
-                    memo)
+                    memo,
+                    batch_id,
+                    currency_code,
+                    exchange_rate,
+                    home_amount,
+                    is_accrual)
                VALUES
-                   (:WS-DATE,
-                    :WS-DEBIT,
-                    :WS-CREDIT,
-                    :WS-AMOUNT,
-                    :WS-MEMO)
+                   (:JE-DATE,
+                    :JE-DEBIT,
+                    :JE-CREDIT,
+                    :JE-AMOUNT,
+                    :JE-MEMO,
+                    :JE-BATCH-ID,
+                    :JE-CURRENCY-CODE,
+                    :JE-EXCHANGE-RATE,
+                    :JE-HOME-AMOUNT,
+                    :JE-IS-ACCRUAL)
+               RETURNING id INTO :JE-ID
            END-EXEC
 
            IF SQLCODE NOT = 0
                DISPLAY "CREATE ERROR, SQLCODE=" SQLCODE
+               MOVE 1 TO L-RETURN-CODE
+           ELSE
+               PERFORM LOG-AUDIT
            END-IF
 
            CALL "DB-UTIL" USING BY CONTENT "DISCONNECT".
            GOBACK.
 
+      *> record who posted this entry, and when.
+       LOG-AUDIT.
+           EXEC SQL
+               INSERT INTO audit_log (entry_id, action, changed_by)
+               VALUES (:JE-ID, 'CREATE', :WS-OPERATOR-ID)
+           END-EXEC
+           EXIT.
+
+      *> reject the posting if either side of the entry isn't a known,
+      *> active account in the chart-of-accounts master - a
+      *> deactivated account (active_flag = 'N') can't take new
+      *> postings even though its code is still on file for history.
+       VALIDATE-ACCOUNTS.
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-ACCT-COUNT
+                 FROM chart_of_accounts
+                WHERE account_code = :JE-DEBIT
+                  AND active_flag = 'Y'
+           END-EXEC
+           IF WS-ACCT-COUNT = 0
+               DISPLAY "CREATE ERROR: UNKNOWN DEBIT ACCOUNT " JE-DEBIT
+               MOVE 1 TO L-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-ACCT-COUNT
+                 FROM chart_of_accounts
+                WHERE account_code = :JE-CREDIT
+                  AND active_flag = 'Y'
+           END-EXEC
+           IF WS-ACCT-COUNT = 0
+               DISPLAY "CREATE ERROR: UNKNOWN CREDIT ACCOUNT " JE-CREDIT
+               MOVE 1 TO L-RETURN-CODE
+           END-IF
+           EXIT.
+
+      *> reject the posting if its date falls in a closed fiscal
+      *> period.
+       CHECK-PERIOD-OPEN.
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-PERIOD-COUNT
+                 FROM fiscal_period
+                WHERE :JE-DATE BETWEEN period_start AND period_end
+                  AND status = 'CLOSED'
+           END-EXEC
+           IF WS-PERIOD-COUNT NOT = 0
+               DISPLAY "CREATE ERROR: PERIOD CLOSED FOR " JE-DATE
+               MOVE 1 TO L-RETURN-CODE
+           END-IF
+           EXIT.
+
+      *> blocks a likely duplicate - same date, accounts, amount and
+      *> memo as an existing active row - unless the caller
+      *> explicitly set L-FORCE-DUP to "Y" to confirm it's intentional
+      *> (e.g. two genuinely identical invoices in one day).
+       CHECK-DUPLICATE.
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-DUP-COUNT
+                 FROM journal_entry
+                WHERE entry_date = :JE-DATE
+                  AND debit_account = :JE-DEBIT
+                  AND credit_account = :JE-CREDIT
+                  AND amount = :JE-AMOUNT
+                  AND memo = :JE-MEMO
+                  AND status_flag = 'A'
+           END-EXEC
+           IF WS-DUP-COUNT NOT = 0
+               DISPLAY "CREATE WARNING: LIKELY DUPLICATE, NOT POSTED "
+                   "(pass force-duplicate to override)"
+               MOVE 1 TO L-RETURN-CODE
+           END-IF
+           EXIT.
+
+      *> APPROVAL_THRESHOLD, if set, names the dollar amount above
+      *> which an entry can't post on a single CREATE-ENTRY call - it
+      *> lands in pending_entry instead, and L-RETURN-CODE comes
+      *> back 2 (not 1) so a caller can tell "held for approval" apart
+      *> from an outright rejection. APPROVE-ENTRY clears it by
+      *> calling back in with L-APPROVED set to "Y".
+       CHECK-APPROVAL-THRESHOLD.
+           ACCEPT WS-THRESHOLD-TEXT
+               FROM ENVIRONMENT "APPROVAL_THRESHOLD"
+           IF WS-THRESHOLD-TEXT = SPACES
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-THRESHOLD-TEXT TO WS-THRESHOLD
+
+           IF JE-AMOUNT > WS-THRESHOLD
+               EXEC SQL
+                   INSERT INTO pending_entry
+                       (entry_date, debit_account, credit_account,
+                        amount, memo, operator_id, batch_id,
+                        currency_code, exchange_rate, is_accrual)
+                   VALUES
+                       (:JE-DATE, :JE-DEBIT, :JE-CREDIT,
+                        :JE-AMOUNT, :JE-MEMO, :WS-OPERATOR-ID,
+                        :JE-BATCH-ID,
+                        :JE-CURRENCY-CODE, :JE-EXCHANGE-RATE,
+                        :JE-IS-ACCRUAL)
+               END-EXEC
+               DISPLAY "CREATE-ENTRY: AMOUNT " JE-AMOUNT
+                   " EXCEEDS APPROVAL THRESHOLD, HELD PENDING APPROVAL"
+               MOVE 2 TO L-RETURN-CODE
+           END-IF
+           EXIT.
+
        END PROGRAM CREATE-ENTRY.
