@@ -0,0 +1,192 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. UPDATE-ENTRY.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+           COPY JOURNAL-ENTRY.
+           01  WS-OPERATOR-ID  PIC X(50).
+           01  WS-PERIOD-COUNT PIC 9(9).
+           01  WS-ACCT-COUNT   PIC 9(9).
+           01  WS-ORIG-DATE    PIC X(10).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+       01  WS-CONNECT-STATUS  PIC X(1).
+       01  WS-ENV-NAME        PIC X(30).
+
+       LINKAGE SECTION.
+           01  L-ID            PIC 9(9).
+           01  L-DATE          PIC X(10).
+           01  L-DEBIT         PIC X(50).
+           01  L-CREDIT        PIC X(50).
+           01  L-AMOUNT        PIC 9(9)V99.
+           01  L-MEMO          PIC X(100).
+           01  L-RETURN-CODE   PIC 9(4).
+           01  L-OPERATOR-ID   PIC X(50).
+
+       PROCEDURE DIVISION
+           USING BY REFERENCE
+               L-ID
+               L-DATE
+               L-DEBIT
+               L-CREDIT
+               L-AMOUNT
+               L-MEMO
+               L-RETURN-CODE
+               L-OPERATOR-ID.
+
+       MAIN-LOGIC.
+           MOVE L-ID          TO JE-ID
+           MOVE L-DATE        TO JE-DATE
+           MOVE L-DEBIT       TO JE-DEBIT
+           MOVE L-CREDIT      TO JE-CREDIT
+           MOVE L-AMOUNT      TO JE-AMOUNT
+           MOVE L-MEMO        TO JE-MEMO
+           MOVE L-OPERATOR-ID TO WS-OPERATOR-ID
+           MOVE 0             TO L-RETURN-CODE
+
+           IF JE-DEBIT = JE-CREDIT
+               DISPLAY "UPDATE ERROR: DEBIT AND CREDIT ACCOUNT MATCH ("
+                   JE-DEBIT ")"
+               MOVE 1 TO L-RETURN-CODE
+               GOBACK
+           END-IF
+
+           ACCEPT WS-ENV-NAME FROM ENVIRONMENT "DB_ENV"
+           CALL "DB-UTIL" USING BY CONTENT "CONNECT"
+                                BY REFERENCE WS-CONNECT-STATUS
+                                BY CONTENT WS-ENV-NAME
+           IF WS-CONNECT-STATUS NOT = "Y"
+               DISPLAY "UPDATE ERROR: DATABASE CONNECTION UNAVAILABLE"
+               MOVE 1 TO L-RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM LOOKUP-ORIGINAL-DATE
+           IF L-RETURN-CODE NOT = 0
+               CALL "DB-UTIL" USING BY CONTENT "DISCONNECT"
+               GOBACK
+           END-IF
+
+           PERFORM VALIDATE-ACCOUNTS
+           IF L-RETURN-CODE NOT = 0
+               CALL "DB-UTIL" USING BY CONTENT "DISCONNECT"
+               GOBACK
+           END-IF
+
+           PERFORM CHECK-PERIOD-OPEN
+           IF L-RETURN-CODE NOT = 0
+               CALL "DB-UTIL" USING BY CONTENT "DISCONNECT"
+               GOBACK
+           END-IF
+
+           EXEC SQL
+               UPDATE journal_entry
+                  SET entry_date     = :JE-DATE,
+                      debit_account  = :JE-DEBIT,
+                      credit_account = :JE-CREDIT,
+                      amount         = :JE-AMOUNT,
+                      memo           = :JE-MEMO
+                WHERE id = :JE-ID
+           END-EXEC
+
+           IF SQLCODE NOT = 0
+               DISPLAY "UPDATE ERROR, SQLCODE=" SQLCODE
+               MOVE 1 TO L-RETURN-CODE
+           ELSE
+               PERFORM LOG-AUDIT
+           END-IF
+
+           CALL "DB-UTIL" USING BY CONTENT "DISCONNECT".
+           GOBACK.
+
+      *> record who changed this entry, and when.
+       LOG-AUDIT.
+           EXEC SQL
+               INSERT INTO audit_log (entry_id, action, changed_by)
+               VALUES (:JE-ID, 'UPDATE', :WS-OPERATOR-ID)
+           END-EXEC
+           EXIT.
+
+      *> reject the update if either side of the (possibly new) entry
+      *> isn't a known, active account in the chart-of-accounts master.
+       VALIDATE-ACCOUNTS.
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-ACCT-COUNT
+                 FROM chart_of_accounts
+                WHERE account_code = :JE-DEBIT
+                  AND active_flag = 'Y'
+           END-EXEC
+           IF WS-ACCT-COUNT = 0
+               DISPLAY "UPDATE ERROR: UNKNOWN DEBIT ACCOUNT " JE-DEBIT
+               MOVE 1 TO L-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-ACCT-COUNT
+                 FROM chart_of_accounts
+                WHERE account_code = :JE-CREDIT
+                  AND active_flag = 'Y'
+           END-EXEC
+           IF WS-ACCT-COUNT = 0
+               DISPLAY "UPDATE ERROR: UNKNOWN CREDIT ACCOUNT " JE-CREDIT
+               MOVE 1 TO L-RETURN-CODE
+           END-IF
+           EXIT.
+
+      *> the update request only carries the id, so look up the
+      *> entry's own current date before checking its fiscal period -
+      *> otherwise an entry sitting in a closed period could have its
+      *> amount/accounts/memo freely rewritten just by supplying a
+      *> different, open L-DATE.
+       LOOKUP-ORIGINAL-DATE.
+           EXEC SQL
+               SELECT entry_date INTO :WS-ORIG-DATE
+                 FROM journal_entry
+                WHERE id = :JE-ID
+           END-EXEC
+           IF SQLCODE NOT = 0
+               DISPLAY "UPDATE ERROR: ENTRY NOT FOUND " JE-ID
+               MOVE 1 TO L-RETURN-CODE
+           END-IF
+           EXIT.
+
+      *> reject the update if EITHER the entry's current date or its
+      *> (possibly new) date falls in a closed fiscal period - both are
+      *> checked independently, so a caller can't unlock a closed-
+      *> period entry just by moving it to an open date.
+       CHECK-PERIOD-OPEN.
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-PERIOD-COUNT
+                 FROM fiscal_period
+                WHERE :WS-ORIG-DATE BETWEEN period_start AND period_end
+                  AND status = 'CLOSED'
+           END-EXEC
+           IF WS-PERIOD-COUNT NOT = 0
+               DISPLAY "UPDATE ERROR: PERIOD CLOSED FOR " WS-ORIG-DATE
+               MOVE 1 TO L-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-PERIOD-COUNT
+                 FROM fiscal_period
+                WHERE :JE-DATE BETWEEN period_start AND period_end
+                  AND status = 'CLOSED'
+           END-EXEC
+           IF WS-PERIOD-COUNT NOT = 0
+               DISPLAY "UPDATE ERROR: PERIOD CLOSED FOR " JE-DATE
+               MOVE 1 TO L-RETURN-CODE
+           END-IF
+           EXIT.
+
+       END PROGRAM UPDATE-ENTRY.
