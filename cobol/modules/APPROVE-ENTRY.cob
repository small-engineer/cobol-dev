@@ -0,0 +1,124 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. APPROVE-ENTRY.
+
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  WS-PENDING-ID       PIC 9(9).
+       01  WS-PENDING-COUNT    PIC 9(9).
+       01  WS-DATE             PIC X(10).
+       01  WS-DEBIT            PIC X(50).
+       01  WS-CREDIT           PIC X(50).
+       01  WS-AMOUNT           PIC 9(9)V99.
+       01  WS-MEMO             PIC X(100).
+       01  WS-OPERATOR-ID      PIC X(50).
+       01  WS-BATCH-ID         PIC X(30).
+       01  WS-CURRENCY-CODE    PIC X(3).
+       01  WS-EXCHANGE-RATE    PIC 9(3)V9(6).
+       01  WS-IS-ACCRUAL       PIC X(1).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+       01  WS-CONNECT-STATUS   PIC X(1).
+       01  WS-ENV-NAME         PIC X(30).
+       01  WS-APPROVED         PIC X(1)    VALUE "Y".
+       01  WS-FORCE-DUP        PIC X(1)    VALUE "Y".
+
+       LINKAGE SECTION.
+       01  L-PENDING-ID        PIC 9(9).
+       01  L-RETURN-CODE       PIC 9(4).
+       01  L-APPROVER-ID       PIC X(50).
+
+       PROCEDURE DIVISION
+           USING BY REFERENCE
+               L-PENDING-ID
+               L-RETURN-CODE
+               L-APPROVER-ID.
+
+      *> the second-approval step. Looks up a still-PENDING row by id,
+      *> drives CREATE-ENTRY with L-APPROVED set so it
+      *> posts regardless of the threshold (and L-FORCE-DUP set, since
+      *> an already-reviewed entry shouldn't get blocked as a
+      *> duplicate of itself), then marks the pending row APPROVED.
+       MAIN-LOGIC.
+           MOVE L-PENDING-ID  TO WS-PENDING-ID
+           MOVE 0             TO L-RETURN-CODE
+
+           ACCEPT WS-ENV-NAME FROM ENVIRONMENT "DB_ENV"
+           CALL "DB-UTIL" USING BY CONTENT "CONNECT"
+                                BY REFERENCE WS-CONNECT-STATUS
+                                BY CONTENT WS-ENV-NAME
+           IF WS-CONNECT-STATUS NOT = "Y"
+               DISPLAY "APPROVE-ENTRY ERROR: DATABASE CONNECTION "
+                   "UNAVAILABLE"
+               MOVE 1 TO L-RETURN-CODE
+               GOBACK
+           END-IF
+
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-PENDING-COUNT
+                 FROM pending_entry
+                WHERE id = :WS-PENDING-ID
+                  AND status = 'PENDING'
+           END-EXEC
+           IF WS-PENDING-COUNT = 0
+               DISPLAY "APPROVE-ENTRY ERROR: NO PENDING ENTRY "
+                   WS-PENDING-ID
+               MOVE 1 TO L-RETURN-CODE
+               CALL "DB-UTIL" USING BY CONTENT "DISCONNECT"
+               GOBACK
+           END-IF
+
+           EXEC SQL
+               SELECT entry_date, debit_account, credit_account,
+                      amount, memo, batch_id, currency_code,
+                      exchange_rate, is_accrual
+                 INTO :WS-DATE, :WS-DEBIT, :WS-CREDIT,
+                      :WS-AMOUNT, :WS-MEMO, :WS-BATCH-ID,
+                      :WS-CURRENCY-CODE, :WS-EXCHANGE-RATE,
+                      :WS-IS-ACCRUAL
+                 FROM pending_entry
+                WHERE id = :WS-PENDING-ID
+           END-EXEC
+
+           MOVE L-APPROVER-ID TO WS-OPERATOR-ID
+
+           CALL "DB-UTIL" USING BY CONTENT "DISCONNECT".
+
+           CALL "CREATE-ENTRY"
+                USING WS-DATE WS-DEBIT WS-CREDIT WS-AMOUNT WS-MEMO
+                      L-RETURN-CODE WS-OPERATOR-ID WS-BATCH-ID
+                      WS-CURRENCY-CODE WS-EXCHANGE-RATE WS-FORCE-DUP
+                      WS-APPROVED WS-IS-ACCRUAL
+
+           IF L-RETURN-CODE = 0
+               PERFORM MARK-PENDING-APPROVED
+           END-IF
+           GOBACK.
+
+       MARK-PENDING-APPROVED.
+           ACCEPT WS-ENV-NAME FROM ENVIRONMENT "DB_ENV"
+           CALL "DB-UTIL" USING BY CONTENT "CONNECT"
+                                BY REFERENCE WS-CONNECT-STATUS
+                                BY CONTENT WS-ENV-NAME
+           IF WS-CONNECT-STATUS NOT = "Y"
+               DISPLAY "APPROVE-ENTRY WARNING: POSTED BUT COULD NOT "
+                   "MARK PENDING ROW APPROVED"
+               EXIT PARAGRAPH
+           END-IF
+
+           EXEC SQL
+               UPDATE pending_entry
+                  SET status = 'APPROVED'
+                WHERE id = :WS-PENDING-ID
+           END-EXEC
+
+           CALL "DB-UTIL" USING BY CONTENT "DISCONNECT"
+           EXIT.
+
+       END PROGRAM APPROVE-ENTRY.
