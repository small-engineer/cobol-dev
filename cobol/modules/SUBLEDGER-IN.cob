@@ -0,0 +1,135 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUBLEDGER-IN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> one fixed-format record per invoice - date(10), GL
+      *> account(50), amount(14), invoice reference(50). No
+      *> delimiters; every field sits at a fixed column, the way the
+      *> AP/AR subledger actually hands its extract over.
+           SELECT EXTRACT-FILE ASSIGN DYNAMIC WS-EXTRACT-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-EXTRACT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EXTRACT-FILE.
+       01  WS-EXTRACT-REC.
+           05  WS-EXT-DATE         PIC X(10).
+           05  WS-EXT-ACCOUNT      PIC X(50).
+           05  WS-EXT-AMOUNT-TEXT  PIC X(14).
+           05  WS-EXT-REFERENCE    PIC X(50).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EXTRACT-FILE-NAME    PIC X(256).
+       01  WS-EXTRACT-FILE-STATUS  PIC X(2).
+       01  WS-EOF-FLAG             PIC X(1)    VALUE "N".
+           88  WS-EOF                          VALUE "Y".
+
+       01  WS-AMOUNT          PIC 9(11)V99.
+       01  WS-MEMO            PIC X(100).
+       01  WS-RETURN-CODE     PIC 9(4).
+       01  WS-READ-COUNT      PIC 9(9)    VALUE 0.
+       01  WS-POSTED-COUNT    PIC 9(9)    VALUE 0.
+       01  WS-ERROR-COUNT     PIC 9(9)    VALUE 0.
+       01  WS-BATCH-ID        PIC X(30)    VALUE SPACES.
+       01  WS-CURRENCY-CODE   PIC X(3)     VALUE SPACES.
+       01  WS-EXCHANGE-RATE   PIC 9(3)V9(6) VALUE 0.
+       01  WS-FORCE-DUP       PIC X(1)     VALUE SPACES.
+       01  WS-APPROVED        PIC X(1)     VALUE SPACES.
+       01  WS-IS-ACCRUAL      PIC X(1)     VALUE SPACES.
+
+       LINKAGE SECTION.
+       01  L-EXTRACT-FILE      PIC X(256).
+       01  L-CONTROL-ACCOUNT   PIC X(50).
+       01  L-SUBLEDGER-SIDE    PIC X(1).
+       01  L-RETURN-CODE       PIC 9(4).
+       01  L-OPERATOR-ID       PIC X(50).
+
+       PROCEDURE DIVISION
+           USING BY REFERENCE
+               L-EXTRACT-FILE
+               L-CONTROL-ACCOUNT
+               L-SUBLEDGER-SIDE
+               L-RETURN-CODE
+               L-OPERATOR-ID.
+
+      *> drives CREATE-ENTRY once per extract record instead of
+      *> requiring every AP/AR posting to be re-keyed by hand as a
+      *> pipe-delimited CREATE-ENTRY line through MAIN. L-SUBLEDGER-
+      *> SIDE says which side of the entry the control account sits
+      *> on - "D" debits the control account and credits the extract's
+      *> GL account (an AR-style posting), anything else credits the
+      *> control account and debits the GL account (an AP-style
+      *> posting, the default).
+       MAIN-LOGIC.
+           MOVE L-EXTRACT-FILE TO WS-EXTRACT-FILE-NAME
+           MOVE 0               TO L-RETURN-CODE
+           MOVE 0               TO WS-READ-COUNT
+           MOVE 0               TO WS-POSTED-COUNT
+           MOVE 0               TO WS-ERROR-COUNT
+
+           OPEN INPUT EXTRACT-FILE
+           IF WS-EXTRACT-FILE-STATUS NOT = "00"
+               DISPLAY "SUBLEDGER-IN ERROR: CANNOT OPEN "
+                   WS-EXTRACT-FILE-NAME
+               MOVE 1 TO L-RETURN-CODE
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL WS-EOF
+               READ EXTRACT-FILE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM POST-ONE-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE EXTRACT-FILE
+
+           DISPLAY "SUBLEDGER-IN SUMMARY: READ=" WS-READ-COUNT
+               " POSTED=" WS-POSTED-COUNT " ERRORS=" WS-ERROR-COUNT
+
+           IF WS-ERROR-COUNT NOT = 0
+               MOVE 1 TO L-RETURN-CODE
+           END-IF
+           GOBACK.
+
+      *> one CREATE-ENTRY call per subledger line; a failed post is
+      *> counted and the run continues on to the remaining records,
+      *> same "keep going, report at the end" shape as BATCH-CONTROL's
+      *> caller already expects from a batch job.
+       POST-ONE-RECORD.
+           ADD 1 TO WS-READ-COUNT
+           MOVE WS-EXT-AMOUNT-TEXT TO WS-AMOUNT
+           STRING "SUBLEDGER " WS-EXT-REFERENCE
+               INTO WS-MEMO
+
+           MOVE 0 TO WS-RETURN-CODE
+           IF L-SUBLEDGER-SIDE = "D"
+               CALL "CREATE-ENTRY"
+                    USING WS-EXT-DATE L-CONTROL-ACCOUNT
+                          WS-EXT-ACCOUNT WS-AMOUNT WS-MEMO
+                          WS-RETURN-CODE L-OPERATOR-ID WS-BATCH-ID
+                          WS-CURRENCY-CODE WS-EXCHANGE-RATE
+                          WS-FORCE-DUP WS-APPROVED WS-IS-ACCRUAL
+           ELSE
+               CALL "CREATE-ENTRY"
+                    USING WS-EXT-DATE WS-EXT-ACCOUNT
+                          L-CONTROL-ACCOUNT WS-AMOUNT WS-MEMO
+                          WS-RETURN-CODE L-OPERATOR-ID WS-BATCH-ID
+                          WS-CURRENCY-CODE WS-EXCHANGE-RATE
+                          WS-FORCE-DUP WS-APPROVED WS-IS-ACCRUAL
+           END-IF
+
+           IF WS-RETURN-CODE NOT = 0
+               DISPLAY "SUBLEDGER-IN ERROR POSTING " WS-EXT-REFERENCE
+                   ", RC=" WS-RETURN-CODE
+               ADD 1 TO WS-ERROR-COUNT
+           ELSE
+               ADD 1 TO WS-POSTED-COUNT
+           END-IF
+           EXIT.
+
+       END PROGRAM SUBLEDGER-IN.
