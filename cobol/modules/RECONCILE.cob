@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *> one bank statement item per line, pipe-delimited
+      *> date|amount|reference.
+           SELECT BANK-FILE ASSIGN DYNAMIC WS-BANK-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-BANK-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  BANK-FILE.
+       01  FD-BANK-REC         PIC X(256).
+
+       WORKING-STORAGE SECTION.
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  WS-CASH-ACCOUNT     PIC X(50).
+       01  WS-START-DATE       PIC X(10).
+       01  WS-END-DATE         PIC X(10).
+       01  WS-BANK-DATE        PIC X(10).
+       01  WS-BANK-AMOUNT      PIC 9(11)V99.
+       01  WS-MATCH-ID         PIC 9(9).
+       COPY JOURNAL-ENTRY.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+       01  WS-BANK-FILE-NAME    PIC X(256).
+       01  WS-BANK-FILE-STATUS  PIC X(2).
+       01  WS-EOF-FLAG          PIC X(1)    VALUE "N".
+           88  WS-EOF                       VALUE "Y".
+
+       01  WS-INPUT-LINE         PIC X(256).
+       01  WS-BANK-AMOUNT-TEXT   PIC X(20).
+       01  WS-BANK-REFERENCE     PIC X(50).
+       01  WS-MATCHED-COUNT      PIC 9(9)    VALUE 0.
+       01  WS-UNMATCHED-BANK-COUNT    PIC 9(9) VALUE 0.
+       01  WS-UNMATCHED-ENTRY-COUNT   PIC 9(9) VALUE 0.
+       01  WS-CONNECT-STATUS     PIC X(1).
+       01  WS-ENV-NAME           PIC X(30).
+
+       LINKAGE SECTION.
+       01  L-CASH-ACCOUNT      PIC X(50).
+       01  L-START-DATE        PIC X(10).
+       01  L-END-DATE          PIC X(10).
+       01  L-BANK-FILE         PIC X(256).
+
+       PROCEDURE DIVISION
+           USING BY REFERENCE
+               L-CASH-ACCOUNT
+               L-START-DATE
+               L-END-DATE
+               L-BANK-FILE.
+
+      *> matches each bank statement line against an unreconciled
+      *> journal_entry row for the cash account over the same period,
+      *> marking every match, then reports whatever is left over on
+      *> both sides.
+       MAIN-LOGIC.
+           MOVE L-CASH-ACCOUNT TO WS-CASH-ACCOUNT
+           MOVE L-START-DATE   TO WS-START-DATE
+           MOVE L-END-DATE     TO WS-END-DATE
+           MOVE L-BANK-FILE    TO WS-BANK-FILE-NAME
+
+           OPEN INPUT BANK-FILE
+           IF WS-BANK-FILE-STATUS NOT = "00"
+               DISPLAY "RECONCILE ERROR: CANNOT OPEN " WS-BANK-FILE-NAME
+               GOBACK
+           END-IF
+
+           ACCEPT WS-ENV-NAME FROM ENVIRONMENT "DB_ENV"
+           CALL "DB-UTIL" USING BY CONTENT "CONNECT"
+                                BY REFERENCE WS-CONNECT-STATUS
+                                BY CONTENT WS-ENV-NAME
+           IF WS-CONNECT-STATUS NOT = "Y"
+               DISPLAY "RECONCILE ERROR: DATABASE CONNECTION "
+                   "UNAVAILABLE"
+               CLOSE BANK-FILE
+               GOBACK
+           END-IF
+
+           DISPLAY "BANK RECONCILIATION FOR " WS-CASH-ACCOUNT " "
+               WS-START-DATE " TO " WS-END-DATE
+
+           PERFORM UNTIL WS-EOF
+               READ BANK-FILE INTO WS-INPUT-LINE
+                   AT END
+                       SET WS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM MATCH-ONE-BANK-LINE
+               END-READ
+           END-PERFORM
+           CLOSE BANK-FILE
+
+           PERFORM REPORT-UNMATCHED-ENTRIES
+
+           DISPLAY "RECONCILE SUMMARY: MATCHED=" WS-MATCHED-COUNT
+               " UNMATCHED BANK ITEMS=" WS-UNMATCHED-BANK-COUNT
+               " UNMATCHED ENTRIES=" WS-UNMATCHED-ENTRY-COUNT
+
+           CALL "DB-UTIL" USING BY CONTENT "DISCONNECT".
+           GOBACK.
+
+      *> looks for an active, not-yet-reconciled cash-account entry with
+      *> the same date and amount as the bank item; marks it reconciled
+      *> on a hit, otherwise counts the bank item as unmatched.
+       MATCH-ONE-BANK-LINE.
+           UNSTRING WS-INPUT-LINE DELIMITED BY "|"
+               INTO WS-BANK-DATE WS-BANK-AMOUNT-TEXT WS-BANK-REFERENCE
+           MOVE WS-BANK-AMOUNT-TEXT TO WS-BANK-AMOUNT
+
+           EXEC SQL
+               SELECT id INTO :WS-MATCH-ID
+                 FROM journal_entry
+                WHERE (debit_account = :WS-CASH-ACCOUNT
+                       OR credit_account = :WS-CASH-ACCOUNT)
+                  AND status_flag = 'A'
+                  AND reconciled_flag = 'N'
+                  AND entry_date = :WS-BANK-DATE
+                  AND amount = :WS-BANK-AMOUNT
+                LIMIT 1
+           END-EXEC
+
+           IF SQLCODE = 0
+               EXEC SQL
+                   UPDATE journal_entry
+                      SET reconciled_flag = 'Y'
+                    WHERE id = :WS-MATCH-ID
+               END-EXEC
+               DISPLAY "MATCHED BANK ITEM " WS-BANK-REFERENCE
+                   " TO ENTRY " WS-MATCH-ID
+               ADD 1 TO WS-MATCHED-COUNT
+           ELSE
+               DISPLAY "UNMATCHED BANK ITEM " WS-BANK-DATE " "
+                   WS-BANK-AMOUNT " " WS-BANK-REFERENCE
+               ADD 1 TO WS-UNMATCHED-BANK-COUNT
+           END-IF
+           EXIT.
+
+      *> whatever is still unreconciled on our side, in the period and
+      *> account requested, never showed up on the bank feed at all.
+       REPORT-UNMATCHED-ENTRIES.
+           EXEC SQL
+               DECLARE C1 CURSOR FOR
+               SELECT id, entry_date, amount
+                 FROM journal_entry
+                WHERE (debit_account = :WS-CASH-ACCOUNT
+                       OR credit_account = :WS-CASH-ACCOUNT)
+                  AND status_flag = 'A'
+                  AND reconciled_flag = 'N'
+                  AND entry_date BETWEEN :WS-START-DATE AND :WS-END-DATE
+               ORDER BY entry_date, id
+           END-EXEC
+
+           EXEC SQL OPEN C1 END-EXEC
+
+           PERFORM UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                   FETCH C1 INTO :JE-ID, :JE-DATE, :JE-AMOUNT
+               END-EXEC
+               IF SQLCODE = 0
+                   DISPLAY "UNMATCHED ENTRY " JE-ID " " JE-DATE " "
+                       JE-AMOUNT
+                   ADD 1 TO WS-UNMATCHED-ENTRY-COUNT
+               END-IF
+           END-PERFORM
+
+           EXEC SQL CLOSE C1 END-EXEC
+           EXIT.
+
+       END PROGRAM RECONCILE.
