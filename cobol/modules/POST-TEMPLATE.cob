@@ -0,0 +1,95 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POST-TEMPLATE.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+           01  WS-TEMPLATE-NAME  PIC X(50).
+           01  WS-DEBIT          PIC X(50).
+           01  WS-CREDIT         PIC X(50).
+           01  WS-MEMO           PIC X(100).
+           01  WS-TEMPLATE-COUNT PIC 9(9).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+       01  WS-DATE          PIC X(10).
+       01  WS-AMOUNT        PIC 9(9)V99.
+       01  WS-OPERATOR-ID   PIC X(50).
+       01  WS-BATCH-ID      PIC X(30)   VALUE SPACES.
+       01  WS-CURRENCY-CODE PIC X(3)    VALUE SPACES.
+       01  WS-EXCHANGE-RATE PIC 9(3)V9(6) VALUE 0.
+       01  WS-FORCE-DUP     PIC X(1)    VALUE SPACES.
+       01  WS-APPROVED      PIC X(1)    VALUE SPACES.
+       01  WS-IS-ACCRUAL    PIC X(1)    VALUE SPACES.
+       01  WS-CONNECT-STATUS PIC X(1).
+       01  WS-ENV-NAME       PIC X(30).
+
+       LINKAGE SECTION.
+           01  L-TEMPLATE-NAME PIC X(50).
+           01  L-DATE          PIC X(10).
+           01  L-AMOUNT        PIC 9(9)V99.
+           01  L-RETURN-CODE   PIC 9(4).
+           01  L-OPERATOR-ID   PIC X(50).
+
+       PROCEDURE DIVISION
+           USING BY REFERENCE
+               L-TEMPLATE-NAME
+               L-DATE
+               L-AMOUNT
+               L-RETURN-CODE
+               L-OPERATOR-ID.
+
+      *> looks up the named template and drives CREATE-ENTRY's posting
+      *> logic with its debit/credit/memo, so the caller only
+      *> has to supply the date and amount that change period to
+      *> period.
+       MAIN-LOGIC.
+           MOVE L-TEMPLATE-NAME TO WS-TEMPLATE-NAME
+           MOVE L-DATE          TO WS-DATE
+           MOVE L-AMOUNT        TO WS-AMOUNT
+           MOVE L-OPERATOR-ID   TO WS-OPERATOR-ID
+           MOVE 0               TO L-RETURN-CODE
+
+           ACCEPT WS-ENV-NAME FROM ENVIRONMENT "DB_ENV"
+           CALL "DB-UTIL" USING BY CONTENT "CONNECT"
+                                BY REFERENCE WS-CONNECT-STATUS
+                                BY CONTENT WS-ENV-NAME
+           IF WS-CONNECT-STATUS NOT = "Y"
+               DISPLAY "POST-TEMPLATE ERROR: DATABASE CONNECTION "
+                   "UNAVAILABLE"
+               MOVE 1 TO L-RETURN-CODE
+               GOBACK
+           END-IF
+
+           EXEC SQL
+               SELECT debit_account, credit_account, memo
+                 INTO :WS-DEBIT, :WS-CREDIT, :WS-MEMO
+                 FROM journal_template
+                WHERE template_name = :WS-TEMPLATE-NAME
+           END-EXEC
+
+           CALL "DB-UTIL" USING BY CONTENT "DISCONNECT".
+
+           IF SQLCODE NOT = 0
+               DISPLAY "POST-TEMPLATE ERROR: UNKNOWN TEMPLATE "
+                   WS-TEMPLATE-NAME
+               MOVE 1 TO L-RETURN-CODE
+               GOBACK
+           END-IF
+
+           CALL "CREATE-ENTRY"
+                USING WS-DATE WS-DEBIT WS-CREDIT WS-AMOUNT WS-MEMO
+                      L-RETURN-CODE WS-OPERATOR-ID WS-BATCH-ID
+                      WS-CURRENCY-CODE WS-EXCHANGE-RATE WS-FORCE-DUP
+                      WS-APPROVED WS-IS-ACCRUAL
+
+           GOBACK.
+
+       END PROGRAM POST-TEMPLATE.
