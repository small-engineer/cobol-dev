@@ -2,45 +2,434 @@
        PROGRAM-ID. MAIN.
 
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-FILE ASSIGN DYNAMIC WS-TRANS-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-TRANS-FILE-STATUS.
+
+      *> records the last successfully posted line number, so a
+      *> restart after a mid-run crash can skip back over what's
+      *> already posted instead of reprocessing the whole file.
+           SELECT CHECKPOINT-FILE ASSIGN DYNAMIC WS-CHECKPOINT-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-CHECKPOINT-FILE-STATUS.
+
+      *> rejected pipe-delimited lines - too few fields for the
+      *> requested action - are logged here with a reason instead of
+      *> being dispatched with blank/zero trailing fields.
+           SELECT ERROR-LOG-FILE ASSIGN DYNAMIC WS-ERROR-LOG-FILE-NAME
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS WS-ERROR-LOG-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-FILE.
+       01  FD-TRANS-LINE       PIC X(512).
+
+       FD  CHECKPOINT-FILE.
+       01  FD-CHECKPOINT-REC   PIC X(9).
+
+       FD  ERROR-LOG-FILE.
+       01  FD-ERROR-LOG-LINE   PIC X(600).
+
        WORKING-STORAGE SECTION.
+       01  WS-TRANS-FILE-NAME    PIC X(256).
+       01  WS-TRANS-FILE-STATUS  PIC X(2).
+       01  WS-EOF-FLAG           PIC X(1)    VALUE "N".
+           88  WS-EOF                        VALUE "Y".
+
        01  WS-INPUT-LINE   PIC X(512).
        01  WS-ACTION       PIC X(20).
        01  WS-ACT-TRIM     PIC X(20).
        01  WS-P1           PIC X(100).
        01  WS-P2           PIC X(100).
-       01  WS-P3           PIC 9(20).
+
+      *> third pipe-delimited field. Most actions put a short numeric
+      *> value here (a pending-entry id, a posted amount), but
+      *> CREATE-ENTRY and UPDATE-ENTRY put the credit/debit account
+      *> code here instead - kept alphanumeric and sized the same as
+      *> the other generic text slots so a 50-byte account code never
+      *> runs past the end of this field into WS-P4's storage.
+       01  WS-P3           PIC X(100).
        01  WS-P4           PIC X(100).
        01  WS-P5           PIC X(100).
+       01  WS-P6           PIC X(100).
+
+      *> READ-ENTRIES' extra filter/output/paging parameters. Declared
+      *> with the exact PICTURE of the LINKAGE item they are passed
+      *> into, same as the other WS-P fields.
+       01  WS-P7           PIC X(100).
+       01  WS-P8           PIC 9(11)V99.
+       01  WS-P9           PIC 9(11)V99.
+       01  WS-P10          PIC X(256).
+       01  WS-P11          PIC 9(9).
+       01  WS-P12          PIC 9(9).
+
+      *> SUBLEDGER-IN's control-account/side parameters.
+       01  WS-P16          PIC X(50).
+       01  WS-P17          PIC X(1).
+
+      *> CREATE-ENTRY's optional currency/exchange-rate parameters.
+       01  WS-P13          PIC X(3).
+       01  WS-P14          PIC 9(3)V9(6).
+
+      *> CREATE-ENTRY's optional duplicate-override flag.
+       01  WS-P15          PIC X(1).
+
+      *> UPDATE-ENTRY's id/amount, APPROVE-ENTRY's pending id, and
+      *> POST-TEMPLATE's amount are all numeric LINKAGE items on the
+      *> called side, but the matching WS-Pn slot above is the generic
+      *> alphanumeric text field UNSTRING filled it from - CALL BY
+      *> REFERENCE hands the callee those raw bytes under its own
+      *> PICTURE, it does not convert representation. Each of these
+      *> gets its own numeric WS- field, MOVEd from the text field
+      *> right before the CALL that needs it, same as
+      *> WS-BATCH-EXP-COUNT-N/WS-BATCH-EXP-TOTAL-N already do for
+      *> RUN-BATCH-CONTROL.
+       01  WS-P1-ID        PIC 9(9).
+       01  WS-P5-AMT       PIC 9(9)V99.
+       01  WS-P3-PENDING-ID PIC 9(9).
+       01  WS-P3-AMT       PIC 9(9)V99.
+
+      *> blank on a plain CREATE-ENTRY action - only APPROVE-ENTRY sets
+      *> this to "Y" when it re-drives CREATE-ENTRY for an entry that
+      *> already cleared its second approval.
+       01  WS-NOT-APPROVED PIC X(1)    VALUE SPACES.
+
+       01  WS-RETURN-CODE  PIC 9(4).
+       01  WS-OPERATOR-ID  PIC X(50).
+
+      *> batch control totals. When BATCH-ID is set, every CREATE-ENTRY
+      *> posted this run carries it, and BATCH-CONTROL is run at
+      *> end-of-job to compare the declared count/total against what
+      *> actually landed in journal_entry.
+       01  WS-BATCH-ID           PIC X(30).
+       01  WS-BATCH-EXP-COUNT    PIC X(9).
+       01  WS-BATCH-EXP-COUNT-N  PIC 9(9).
+       01  WS-BATCH-EXP-TOTAL    PIC X(14).
+       01  WS-BATCH-EXP-TOTAL-N  PIC 9(11)V99.
+       01  WS-BATCH-RETURN-CODE  PIC 9(4).
+
+      *> batch checkpoint/restart controls.
+       01  WS-CHECKPOINT-FILE-NAME    PIC X(256).
+       01  WS-CHECKPOINT-FILE-STATUS  PIC X(2).
+       01  WS-CHECKPOINT-REC          PIC X(9).
+       01  WS-LINE-NUMBER             PIC 9(9)  VALUE 0.
+       01  WS-RESUME-LINE             PIC 9(9)  VALUE 0.
+
+      *> field-count validation controls.
+       01  WS-ERROR-LOG-FILE-NAME    PIC X(256).
+       01  WS-ERROR-LOG-FILE-STATUS  PIC X(2).
+       01  WS-USE-ERROR-LOG-FLAG     PIC X(1)   VALUE "N".
+           88  WS-USE-ERROR-LOG                 VALUE "Y".
+       01  WS-FIELD-COUNT            PIC 9(3).
+       01  WS-MIN-FIELDS             PIC 9(3).
+       01  WS-ERROR-LOG-LINE         PIC X(600).
 
        PROCEDURE DIVISION.
       *> cobol-lint CL002 main-logic
        MAIN-LOGIC.
+           ACCEPT WS-TRANS-FILE-NAME FROM ENVIRONMENT "TRANS_FILE".
+           ACCEPT WS-OPERATOR-ID FROM ENVIRONMENT "OPERATOR_ID".
+           ACCEPT WS-BATCH-ID FROM ENVIRONMENT "BATCH_ID".
+           ACCEPT WS-BATCH-EXP-COUNT
+               FROM ENVIRONMENT "BATCH_EXPECTED_COUNT".
+           ACCEPT WS-BATCH-EXP-TOTAL
+               FROM ENVIRONMENT "BATCH_EXPECTED_TOTAL".
+
+           PERFORM OPEN-ERROR-LOG
+
+           IF WS-TRANS-FILE-NAME = SPACES
+               PERFORM PROCESS-SINGLE-LINE
+           ELSE
+               PERFORM PROCESS-TRANS-FILE
+           END-IF
+
+           IF WS-USE-ERROR-LOG
+               CLOSE ERROR-LOG-FILE
+           END-IF
+
+           STOP RUN.
+
+      *> ERROR_LOG_FILE, if named, starts empty every run - same "one
+      *> run, one clean log" shape as the batch checkpoint file uses
+      *> for its own run-scoped state.
+       OPEN-ERROR-LOG.
+           ACCEPT WS-ERROR-LOG-FILE-NAME
+               FROM ENVIRONMENT "ERROR_LOG_FILE"
+           IF WS-ERROR-LOG-FILE-NAME NOT = SPACES
+               OPEN OUTPUT ERROR-LOG-FILE
+               IF WS-ERROR-LOG-FILE-STATUS = "00"
+                   SET WS-USE-ERROR-LOG TO TRUE
+               ELSE
+                   DISPLAY "MAIN WARNING: CANNOT OPEN ERROR LOG "
+                       WS-ERROR-LOG-FILE-NAME
+               END-IF
+           END-IF
+           EXIT.
+
+      *> Original single-shot mode: one ACCEPT, one action, one call.
+       PROCESS-SINGLE-LINE.
            ACCEPT WS-INPUT-LINE.
+           PERFORM DISPATCH-LINE.
+
+      *> Batch mode: TRANS_FILE names a pipe-delimited transaction
+      *> file; every line is read and dispatched until end-of-file.
+      *> CHECKPOINT_FILE, if named, is consulted first so a restart
+      *> resumes right after the last line that posted clean instead
+      *> of reprocessing lines already in journal_entry.
+       PROCESS-TRANS-FILE.
+           ACCEPT WS-CHECKPOINT-FILE-NAME
+               FROM ENVIRONMENT "CHECKPOINT_FILE"
+           MOVE 0 TO WS-LINE-NUMBER
+           MOVE 0 TO WS-RESUME-LINE
+           IF WS-CHECKPOINT-FILE-NAME NOT = SPACES
+               PERFORM READ-CHECKPOINT
+           END-IF
+
+           OPEN INPUT TRANS-FILE
+           IF WS-TRANS-FILE-STATUS NOT = "00"
+               DISPLAY "TRANS FILE OPEN ERROR, STATUS="
+                   WS-TRANS-FILE-STATUS
+               MOVE 1 TO WS-RETURN-CODE
+           ELSE
+               PERFORM UNTIL WS-EOF
+                   READ TRANS-FILE INTO WS-INPUT-LINE
+                       AT END
+                           SET WS-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-LINE-NUMBER
+                           IF WS-LINE-NUMBER > WS-RESUME-LINE
+                               PERFORM DISPATCH-LINE
+                               IF WS-RETURN-CODE = 0
+                                   PERFORM WRITE-CHECKPOINT
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TRANS-FILE
+               PERFORM RUN-BATCH-CONTROL
+           END-IF.
+
+      *> no checkpoint file, or one that's empty/unreadable, just means
+      *> "start from line 1" - same as today.
+       READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS = "00"
+               READ CHECKPOINT-FILE INTO WS-CHECKPOINT-REC
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE WS-CHECKPOINT-REC TO WS-RESUME-LINE
+                       DISPLAY "RESUMING BATCH AFTER LINE "
+                           WS-RESUME-LINE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           EXIT.
+
+      *> overwritten after every line that posts with RC=0, so the
+      *> file always holds just the one latest checkpoint.
+       WRITE-CHECKPOINT.
+           MOVE WS-LINE-NUMBER TO WS-CHECKPOINT-REC
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE FD-CHECKPOINT-REC FROM WS-CHECKPOINT-REC
+           CLOSE CHECKPOINT-FILE
+           EXIT.
+
+      *> only runs when the caller declared an expected count and
+      *> total for this batch; otherwise there is nothing to control
+      *> against and BATCH-CONTROL is skipped.
+       RUN-BATCH-CONTROL.
+           IF WS-BATCH-ID NOT = SPACES
+               AND WS-BATCH-EXP-COUNT NOT = SPACES
+               MOVE WS-BATCH-EXP-COUNT TO WS-BATCH-EXP-COUNT-N
+               MOVE WS-BATCH-EXP-TOTAL TO WS-BATCH-EXP-TOTAL-N
+               CALL "BATCH-CONTROL"
+                    USING WS-BATCH-ID
+                          WS-BATCH-EXP-COUNT-N
+                          WS-BATCH-EXP-TOTAL-N
+                          WS-BATCH-RETURN-CODE
+               IF WS-BATCH-RETURN-CODE NOT = 0
+                   MOVE WS-BATCH-RETURN-CODE TO WS-RETURN-CODE
+               END-IF
+           END-IF
+           EXIT.
+
+       DISPATCH-LINE.
+      *> UNSTRING only sets as many receiving fields as the line has
+      *> tokens - anything past the last delimiter is left exactly as
+      *> it was, so without this reset an optional trailing parameter
+      *> from the PREVIOUS line (a page size, a currency code, a
+      *> duplicate-override flag) would silently carry forward onto a
+      *> line that never supplied one.
+           MOVE SPACES TO WS-P1 WS-P2 WS-P3 WS-P4 WS-P5 WS-P6 WS-P7
+               WS-P10 WS-P13 WS-P15 WS-P16 WS-P17
+           MOVE 0      TO WS-P8 WS-P9 WS-P11 WS-P12 WS-P14
+           MOVE 0 TO WS-FIELD-COUNT
            UNSTRING WS-INPUT-LINE
                DELIMITED BY "|"
                INTO WS-ACTION
-                    WS-P1 WS-P2 WS-P3 WS-P4 WS-P5.
+                    WS-P1 WS-P2 WS-P3 WS-P4 WS-P5 WS-P6
+                    WS-P7 WS-P8 WS-P9 WS-P10 WS-P11 WS-P12
+                    WS-P13 WS-P14 WS-P15 WS-P16 WS-P17
+               TALLYING IN WS-FIELD-COUNT.
 
            MOVE FUNCTION TRIM(WS-ACTION TRAILING) TO WS-ACT-TRIM
+           MOVE 0 TO WS-RETURN-CODE
+           PERFORM DETERMINE-MIN-FIELDS
 
+           IF WS-MIN-FIELDS NOT = 0 AND WS-FIELD-COUNT < WS-MIN-FIELDS
+               PERFORM REJECT-MALFORMED-LINE
+           ELSE
            EVALUATE TRUE
              WHEN WS-ACT-TRIM = "CREATE-ENTRY"
+      *> CREATE-ENTRY|date|debit|credit|amount|memo|accrual(p6)|..
+      *> |..|..|..|..|..|currency(p13)|rate(p14)|forcedup(p15)
                  CALL "CREATE-ENTRY"
                       USING WS-P1 WS-P2 WS-P3 WS-P4 WS-P5
+                            WS-RETURN-CODE WS-OPERATOR-ID WS-BATCH-ID
+                            WS-P13 WS-P14 WS-P15 WS-NOT-APPROVED WS-P6
              WHEN WS-ACT-TRIM = "READ-ENTRIES"
+      *> READ-ENTRIES|start|end|account|minamt|maxamt|outfile|pgsz|pgno
                  CALL "READ-ENTRIES"
+                      USING WS-P1 WS-P2 WS-P7 WS-P8 WS-P9 WS-P10
+                            WS-P11 WS-P12
+             WHEN WS-ACT-TRIM = "TRIAL-BAL"
+                 CALL "TRIAL-BAL"
                       USING WS-P1 WS-P2
              WHEN WS-ACT-TRIM = "UPDATE-ENTRY"
+      *> UPDATE-ENTRY|id|date|debit|credit|amount|memo
+                 MOVE WS-P1 TO WS-P1-ID
+                 MOVE WS-P5 TO WS-P5-AMT
                  CALL "UPDATE-ENTRY"
-                      USING WS-P1 WS-P2 WS-P3 WS-P4 WS-P5
+                      USING WS-P1-ID WS-P2 WS-P3 WS-P4 WS-P5-AMT WS-P6
+                            WS-RETURN-CODE WS-OPERATOR-ID
              WHEN WS-ACT-TRIM = "DELETE-ENTRY"
+      *> DELETE-ENTRY|id|reason(p2)
                  CALL "DELETE-ENTRY"
-                      USING WS-P1
+                      USING WS-P1 WS-RETURN-CODE WS-OPERATOR-ID WS-P2
+             WHEN WS-ACT-TRIM = "CREATE-SPLIT-ENTRY"
+      *> CREATE-SPLIT-ENTRY|date|p2|p3|p4|memo|...|linesfile(p10)
+                 CALL "CREATE-SPLIT-ENTRY"
+                      USING WS-P1 WS-P5 WS-P10
+                            WS-RETURN-CODE WS-OPERATOR-ID
+             WHEN WS-ACT-TRIM = "SAVE-TEMPLATE"
+      *> SAVE-TEMPLATE|name|debit|p3|credit|memo
+                 CALL "SAVE-TEMPLATE"
+                      USING WS-P1 WS-P2 WS-P4 WS-P5 WS-RETURN-CODE
+             WHEN WS-ACT-TRIM = "POST-TEMPLATE"
+      *> POST-TEMPLATE|name|date|amount
+                 MOVE WS-P3 TO WS-P3-AMT
+                 CALL "POST-TEMPLATE"
+                      USING WS-P1 WS-P2 WS-P3-AMT
+                            WS-RETURN-CODE WS-OPERATOR-ID
+             WHEN WS-ACT-TRIM = "RECONCILE"
+      *> RECONCILE|cashacct|start|p3|p4|p5|p6|end(p7)|..|bankfile(p10)
+                 CALL "RECONCILE"
+                      USING WS-P1 WS-P2 WS-P7 WS-P10
+             WHEN WS-ACT-TRIM = "APPROVE-ENTRY"
+      *> APPROVE-ENTRY|pendingid(p3)
+                 MOVE WS-P3 TO WS-P3-PENDING-ID
+                 CALL "APPROVE-ENTRY"
+                      USING WS-P3-PENDING-ID WS-RETURN-CODE
+                            WS-OPERATOR-ID
+             WHEN WS-ACT-TRIM = "GL-DETAIL"
+      *> GL-DETAIL|start|end|...|...|...|...|account(p7)
+                 CALL "GL-DETAIL"
+                      USING WS-P7 WS-P1 WS-P2
+             WHEN WS-ACT-TRIM = "REVERSE-ACCRUALS"
+      *> REVERSE-ACCRUALS|periodstart|periodend|..|..|..|..|revdate(p7)
+                 CALL "REVERSE-ACCRUALS"
+                      USING WS-P1 WS-P2 WS-P7
+                            WS-RETURN-CODE WS-OPERATOR-ID
+             WHEN WS-ACT-TRIM = "AUDIT-EXTRACT"
+      *> AUDIT-EXTRACT|start|end|..|..|..|..|..|..|..|outfile(p10)
+                 CALL "AUDIT-EXTRACT"
+                      USING WS-P1 WS-P2 WS-P10 WS-RETURN-CODE
+             WHEN WS-ACT-TRIM = "SUBLEDGER-IN"
+      *> SUBLEDGER-IN|..|..|..|..|..|..|..|..|..|file(p10)|..|..|..|..
+      *> |..|control(p16)|side(p17)
+                 CALL "SUBLEDGER-IN"
+                      USING WS-P10 WS-P16 WS-P17
+                            WS-RETURN-CODE WS-OPERATOR-ID
              WHEN OTHER
                  DISPLAY "UNKNOWN ACTION: " WS-ACT-TRIM
            END-EVALUATE
 
-           STOP RUN.
+           IF WS-RETURN-CODE NOT = 0
+               DISPLAY "ACTION " WS-ACT-TRIM " FAILED, RC="
+                   WS-RETURN-CODE
+           END-IF
+           END-IF
+           EXIT.
+
+      *> the minimum pipe-delimited field count (action word included)
+      *> each action needs before it's safe to dispatch - short of
+      *> this, a trailing WS-P field the action relies on is just a
+      *> freshly-cleared blank/zero rather than a value the caller
+      *> actually supplied. WHEN OTHER leaves WS-MIN-FIELDS at zero,
+      *> which skips validation and lets DISPATCH-LINE's own
+      *> unknown-action handling report it instead.
+       DETERMINE-MIN-FIELDS.
+           EVALUATE WS-ACT-TRIM
+             WHEN "CREATE-ENTRY"
+                 MOVE 6  TO WS-MIN-FIELDS
+             WHEN "READ-ENTRIES"
+                 MOVE 3  TO WS-MIN-FIELDS
+             WHEN "TRIAL-BAL"
+                 MOVE 3  TO WS-MIN-FIELDS
+             WHEN "UPDATE-ENTRY"
+                 MOVE 7  TO WS-MIN-FIELDS
+             WHEN "DELETE-ENTRY"
+                 MOVE 3  TO WS-MIN-FIELDS
+             WHEN "CREATE-SPLIT-ENTRY"
+                 MOVE 11 TO WS-MIN-FIELDS
+             WHEN "SAVE-TEMPLATE"
+                 MOVE 6  TO WS-MIN-FIELDS
+             WHEN "POST-TEMPLATE"
+                 MOVE 4  TO WS-MIN-FIELDS
+             WHEN "RECONCILE"
+                 MOVE 11 TO WS-MIN-FIELDS
+             WHEN "APPROVE-ENTRY"
+                 MOVE 4  TO WS-MIN-FIELDS
+             WHEN "GL-DETAIL"
+                 MOVE 8  TO WS-MIN-FIELDS
+             WHEN "REVERSE-ACCRUALS"
+                 MOVE 8  TO WS-MIN-FIELDS
+             WHEN "AUDIT-EXTRACT"
+                 MOVE 11 TO WS-MIN-FIELDS
+             WHEN "SUBLEDGER-IN"
+                 MOVE 18 TO WS-MIN-FIELDS
+             WHEN OTHER
+                 MOVE 0  TO WS-MIN-FIELDS
+           END-EVALUATE
+           EXIT.
+
+      *> logs the raw line, the action it claimed, and the field
+      *> counts involved, then sets a non-zero return code so
+      *> PROCESS-TRANS-FILE's checkpoint logic treats it the same as
+      *> any other failed line and does not advance past it silently.
+       REJECT-MALFORMED-LINE.
+           DISPLAY "ACTION " WS-ACT-TRIM " REJECTED: EXPECTED "
+               WS-MIN-FIELDS " FIELDS, FOUND " WS-FIELD-COUNT
+           MOVE 1 TO WS-RETURN-CODE
+           IF WS-USE-ERROR-LOG
+               STRING
+                   "MALFORMED LINE, ACTION=" DELIMITED BY SIZE
+                   WS-ACT-TRIM                DELIMITED BY SIZE
+                   " EXPECTED=" DELIMITED BY SIZE
+                   WS-MIN-FIELDS              DELIMITED BY SIZE
+                   " FOUND=" DELIMITED BY SIZE
+                   WS-FIELD-COUNT             DELIMITED BY SIZE
+                   " LINE=" DELIMITED BY SIZE
+                   WS-INPUT-LINE              DELIMITED BY SIZE
+                   INTO WS-ERROR-LOG-LINE
+               END-STRING
+               MOVE WS-ERROR-LOG-LINE TO FD-ERROR-LOG-LINE
+               WRITE FD-ERROR-LOG-LINE
+           END-IF
+           EXIT.
 
        END PROGRAM MAIN.
