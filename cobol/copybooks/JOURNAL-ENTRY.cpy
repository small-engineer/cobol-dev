@@ -0,0 +1,32 @@
+      *> Shared layout for a single journal_entry row. Included inside
+      *> a BEGIN/END DECLARE SECTION by any program that reads, writes,
+      *> or updates journal_entry, so a column width change is one edit.
+       01  JOURNAL-ENTRY-REC.
+           05  JE-ID       PIC 9(9).
+           05  JE-DATE     PIC X(10).
+           05  JE-DEBIT    PIC X(50).
+           05  JE-CREDIT   PIC X(50).
+           05  JE-AMOUNT   PIC 9(9)V99.
+           05  JE-MEMO     PIC X(100).
+           05  JE-STATUS   PIC X(1).
+      *>     'A' = active, 'V' = voided - journal_entry rows are
+      *>     never physically deleted, only flagged.
+           05  JE-BATCH-ID PIC X(30).
+      *>     blank when the entry wasn't posted as part of a declared
+      *>     batch.
+           05  JE-CURRENCY-CODE  PIC X(3).
+           05  JE-EXCHANGE-RATE  PIC 9(3)V9(6).
+           05  JE-HOME-AMOUNT    PIC 9(9)V99.
+      *>     JE-AMOUNT is the posted amount in JE-CURRENCY-CODE;
+      *>     JE-HOME-AMOUNT is JE-AMOUNT * JE-EXCHANGE-RATE, stored at
+      *>     post time so consolidated reporting never has to redo the
+      *>     conversion itself.
+           05  JE-RECONCILED     PIC X(1).
+      *>     'Y' once RECONCILE has matched this row to a bank
+      *>     statement item, 'N' until then.
+           05  JE-IS-ACCRUAL         PIC X(1).
+           05  JE-ACCRUAL-REVERSED   PIC X(1).
+      *>     JE-IS-ACCRUAL marks an entry for REVERSE-ACCRUALS to pick
+      *>     up at the start of the next period; JE-ACCRUAL-REVERSED
+      *>     flips to 'Y' once that reversal has actually been posted,
+      *>     so a second run doesn't reverse it again.
